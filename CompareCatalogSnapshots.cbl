@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Author: William Kluge
+      * Date: 2026-08-08
+      * Purpose: Day-over-day compare of two catalog snapshots - flags
+      *          items added, removed, or changed in quantity/value
+      *          between yesterday's file and today's.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPARE-CATALOG-SNAPSHOTS.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      * Today's snapshot - ITEMFILE env var, defaults to magicitems.txt
+           SELECT ITEM ASSIGN DYNAMIC WS-ITEM-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ITEM-STATUS.
+      * Yesterday's snapshot - ITEMFILEPREV env var
+           SELECT PREV-ITEM ASSIGN DYNAMIC WS-PREV-ITEM-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PREV-ITEM-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ITEM.
+           01 ITEM-FILE.
+               COPY ITEMREC.
+           FD PREV-ITEM.
+           01 PREV-ITEM-FILE.
+               COPY ITEMREC.
+
+           WORKING-STORAGE SECTION.
+           01 WS-ITEM.
+               COPY ITEMREC.
+           01 WS-PREV-ITEM.
+               COPY ITEMREC.
+           COPY FILESTAT.
+           COPY FILENAME.
+           COPY PRVSTAT.
+           COPY PREVNAME.
+           01 WS-REC-CNT               PIC 9(4) VALUE 0.
+           COPY ITEMTAB.
+           01 WS-PREV-REC-CNT          PIC 9(4) VALUE 0.
+           COPY PREVTAB.
+      * magicitems.txt ends with a trailer record (item code TRLR99)
+      * whose quantity field carries the expected row count - not a
+      * real catalog item, so it is skipped going into either table.
+           01 WS-TRAILER-CODE          PIC X(6) VALUE 'TRLR99'.
+           COPY DATESTAMP.
+           01 WS-TABLE-INDEX           PIC 9(10).
+           01 WS-ADDED-CNT             PIC 9(5) VALUE 0.
+           01 WS-REMOVED-CNT           PIC 9(5) VALUE 0.
+           01 WS-CHANGED-CNT           PIC 9(5) VALUE 0.
+           01 WS-QTY-DELTA             PIC S9(5).
+           01 WS-VALUE-DELTA           PIC S9(7)V99.
+      * Numeric-edited field for currency display - WS-VALUE-DELTA
+      * above is packed for arithmetic, not for printing.
+           01 WS-VALUE-DELTA-EDIT      PIC -ZZZZZZ9.99.
+      * "Boolean" for saying if we have reached the end of the file
+           01 WS-EOF                   PIC A(1).
+           COPY BANNER.
+
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+           MOVE 'COMPARE-CATALOG-SNAPSHOTS' TO WS-JOB-NAME.
+           PERFORM PRINT-SIGN-ON-BANNER.
+           PERFORM RESOLVE-ITEM-FILENAME.
+           PERFORM RESOLVE-PREV-ITEM-FILENAME.
+           OPEN INPUT ITEM.
+           PERFORM CHECK-ITEM-FILE-STATUS.
+           PERFORM LOAD-CURRENT-SNAPSHOT.
+           CLOSE ITEM.
+           OPEN INPUT PREV-ITEM.
+           PERFORM CHECK-PREV-ITEM-FILE-STATUS.
+           PERFORM LOAD-PREVIOUS-SNAPSHOT.
+           CLOSE PREV-ITEM.
+           PERFORM BUILD-RUN-DATE-TIME.
+           DISPLAY ' '.
+           DISPLAY '================================================'.
+           DISPLAY 'CATALOG DAY-OVER-DAY COMPARE  RUN DATE: '
+               WS-RUN-DATE-DISP.
+           DISPLAY '================================================'.
+           PERFORM FIND-ADDED-AND-CHANGED.
+           PERFORM FIND-REMOVED.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'ADDED: ' WS-ADDED-CNT
+               '   REMOVED: ' WS-REMOVED-CNT
+               '   CHANGED: ' WS-CHANGED-CNT.
+           STOP RUN.
+
+           LOAD-CURRENT-SNAPSHOT.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ITEM INTO WS-ITEM
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF ITEM-CODE OF WS-ITEM NOT = WS-TRAILER-CODE
+                           ADD 1 TO WS-REC-CNT
+                           MOVE ITEM-CODE        OF WS-ITEM
+                               TO WS-ITEM-CODE (WS-REC-CNT)
+                           MOVE ITEM-NAME        OF WS-ITEM
+                               TO WS-ITEM-NAME (WS-REC-CNT)
+                           MOVE ITEM-CATEGORY    OF WS-ITEM
+                               TO WS-ITEM-CATEGORY (WS-REC-CNT)
+                           MOVE ITEM-GOLD-VALUE  OF WS-ITEM
+                               TO WS-ITEM-GOLD-VALUE (WS-REC-CNT)
+                           MOVE ITEM-QTY-ON-HAND OF WS-ITEM
+                               TO WS-ITEM-QTY-ON-HAND (WS-REC-CNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           LOAD-PREVIOUS-SNAPSHOT.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ PREV-ITEM INTO WS-PREV-ITEM
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF ITEM-CODE OF WS-PREV-ITEM
+                           NOT = WS-TRAILER-CODE
+                           ADD 1 TO WS-PREV-REC-CNT
+                           MOVE ITEM-CODE    OF WS-PREV-ITEM
+                               TO WS-PREV-ITEM-CODE (WS-PREV-REC-CNT)
+                           MOVE ITEM-NAME    OF WS-PREV-ITEM
+                               TO WS-PREV-ITEM-NAME (WS-PREV-REC-CNT)
+                           MOVE ITEM-CATEGORY OF WS-PREV-ITEM
+                               TO WS-PREV-ITEM-CATEGORY
+                                   (WS-PREV-REC-CNT)
+                           MOVE ITEM-GOLD-VALUE OF WS-PREV-ITEM
+                               TO WS-PREV-ITEM-GOLD-VALUE
+                                   (WS-PREV-REC-CNT)
+                           MOVE ITEM-QTY-ON-HAND OF WS-PREV-ITEM
+                               TO WS-PREV-ITEM-QTY-ON-HAND
+                                   (WS-PREV-REC-CNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           FIND-ADDED-AND-CHANGED.
+      * Walk today's table and look each code up in yesterday's - not
+      * found means it's new, found with a different qty/value means
+      * it changed.
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+           UNTIL WS-TABLE-INDEX > WS-REC-CNT
+               SET WS-PREV-ITEM-IX TO 1
+               SEARCH WS-PREV-ITEM-TABLE
+                   AT END
+                       ADD 1 TO WS-ADDED-CNT
+                       DISPLAY 'ADDED:   '
+                           WS-ITEM-CODE (WS-TABLE-INDEX) ' '
+                           WS-ITEM-NAME (WS-TABLE-INDEX)
+                   WHEN WS-PREV-ITEM-CODE (WS-PREV-ITEM-IX)
+                       = WS-ITEM-CODE (WS-TABLE-INDEX)
+                       PERFORM COMPARE-ONE-ITEM
+               END-SEARCH
+           END-PERFORM.
+
+           COMPARE-ONE-ITEM.
+           COMPUTE WS-QTY-DELTA =
+               WS-ITEM-QTY-ON-HAND (WS-TABLE-INDEX)
+               - WS-PREV-ITEM-QTY-ON-HAND (WS-PREV-ITEM-IX).
+           COMPUTE WS-VALUE-DELTA =
+               WS-ITEM-GOLD-VALUE (WS-TABLE-INDEX)
+               - WS-PREV-ITEM-GOLD-VALUE (WS-PREV-ITEM-IX).
+           IF WS-QTY-DELTA NOT = 0 OR WS-VALUE-DELTA NOT = 0
+               ADD 1 TO WS-CHANGED-CNT
+               MOVE WS-VALUE-DELTA TO WS-VALUE-DELTA-EDIT
+               DISPLAY 'CHANGED: '
+                   WS-ITEM-CODE (WS-TABLE-INDEX) ' '
+                   WS-ITEM-NAME (WS-TABLE-INDEX)
+               DISPLAY '         QTY DELTA: ' WS-QTY-DELTA
+                   '   VALUE DELTA: ' WS-VALUE-DELTA-EDIT
+           END-IF.
+
+           FIND-REMOVED.
+      * Anything in yesterday's table with no match in today's is
+      * gone from the catalog.
+           PERFORM VARYING WS-PREV-ITEM-IX FROM 1 BY 1
+           UNTIL WS-PREV-ITEM-IX > WS-PREV-REC-CNT
+               SET WS-ITEM-IX TO 1
+               SEARCH WS-ITEM-TABLE
+                   AT END
+                       ADD 1 TO WS-REMOVED-CNT
+                       DISPLAY 'REMOVED: '
+                           WS-PREV-ITEM-CODE (WS-PREV-ITEM-IX) ' '
+                           WS-PREV-ITEM-NAME (WS-PREV-ITEM-IX)
+                   WHEN WS-ITEM-CODE (WS-ITEM-IX)
+                       = WS-PREV-ITEM-CODE (WS-PREV-ITEM-IX)
+                       CONTINUE
+               END-SEARCH
+           END-PERFORM.
+
+           COPY DATEFMT.
+           COPY FNRESLV.
+           COPY OPENCHK.
+           COPY PRVFNRSL.
+           COPY PRVOPNCK.
+           COPY SIGNON.
+
+       END PROGRAM COMPARE-CATALOG-SNAPSHOTS.
