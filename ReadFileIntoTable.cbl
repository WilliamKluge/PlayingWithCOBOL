@@ -3,6 +3,8 @@
       * Date: 2019-01-24
       * Purpose: Reading a file into a table
       * Tectonics: cobc
+      * Modified: 2026-08-08 - catalog record now carries item code,
+      *           category, gold value and quantity, not just a name.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTING-TABLES.
@@ -11,50 +13,472 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
       * This is the file we are working with
-           SELECT ITEM ASSIGN TO 'magicitems.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ITEM ASSIGN DYNAMIC WS-ITEM-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ITEM-STATUS.
+
+      * Optional CSV export of the catalog listing, alongside the
+      * console report - see CSVRSLV.
+           SELECT CSV-FILE ASSIGN DYNAMIC WS-CSV-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
+      * Dated generation of the incoming feed, written alongside the
+      * load so a bad feed can be reprocessed or compared against any
+      * of the last several days' catalogs - see ARCBLD.
+           SELECT ARCHIVE-FILE ASSIGN DYNAMIC WS-ARCHIVE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ARCHIVE-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD ITEM.
            01 ITEM-FILE.
-      * The 50 is based on the largest line in the file (I think 46)
-               05 NAME                 PIC A(50).
+               COPY ITEMREC.
+
+           FD CSV-FILE.
+           01 CSV-FILE-REC             PIC X(80).
+
+           FD ARCHIVE-FILE.
+           01 ARCHIVE-FILE-REC.
+               COPY ITEMREC.
+      * Alternate view of the same file's record area, wide enough to
+      * hold a reconstructed oversize line as a single WRITE - see
+      * WS-OVERSIZE-BUFFER below.
+           01 ARCHIVE-RAW-REC          PIC X(500).
 
            WORKING-STORAGE SECTION.
            01 WS-ITEM.
-               05 WS-NAME              PIC A(50).
-           01 WS-REC-CNT               PIC 9(3) VALUE 0.
-           01 WS-ITEM-TABLE OCCURS 0 TO 1000 TIMES
-           DEPENDING ON WS-REC-CNT     PIC A(50).
+               COPY ITEMREC.
+           COPY FILESTAT.
+           COPY FILENAME.
+           COPY ARCNAME.
+           COPY ARCSTAT.
+           01 WS-REC-CNT               PIC 9(4) VALUE 0.
+           COPY ITEMTAB.
+      * Catalog capacity matches the OCCURS bound in ITEMTAB - when a
+      * feed has more rows than this, we count and report the ones we
+      * had to drop instead of silently wrapping WS-REC-CNT.
+           01 WS-CATALOG-CAPACITY      PIC 9(4) VALUE 5000.
+           01 WS-ROWS-DROPPED          PIC 9(4) VALUE 0.
+      * magicitems.txt ends with a trailer record (item code TRLR99)
+      * whose quantity field carries the expected row count, the same
+      * way our other batch jobs balance against a control total.
+           01 WS-TRAILER-CODE          PIC X(6) VALUE 'TRLR99'.
+           01 WS-EXPECTED-ROW-CNT      PIC 9(5) VALUE 0.
+           01 WS-TRAILER-SEEN          PIC A(1) VALUE 'N'.
+           01 WS-ROWS-READ             PIC 9(5) VALUE 0.
+           COPY DATESTAMP.
+           COPY RPTCTL.
+      * Used by SEARCH-ITEM-TABLE to look an item up by code or name.
+           01 WS-SEARCH-TERM           PIC X(30).
       * 10 bytes for up to 1024 entries
            01 WS-TABLE-INDEX           PIC 9(10).
       * "Boolean" for saying if we have reached the end of the file
            01 WS-EOF                   PIC A(1).
+      * Working fields for the category control-break report below -
+      * SORT-TABLE-BY-CATEGORY orders the rows so CATEGORY-BREAK can
+      * spot where one category ends and the next begins.
+           01 WS-SORT-I                PIC 9(4).
+           01 WS-SORT-J                PIC 9(4).
+           01 WS-SWAP-ROW.
+               05 WS-SWAP-CODE            PIC X(6).
+               05 WS-SWAP-NAME            PIC X(30).
+               05 WS-SWAP-CATEGORY        PIC X(12).
+               05 WS-SWAP-GOLD-VALUE      PIC 9(7)V99.
+               05 WS-SWAP-QTY-ON-HAND     PIC 9(5).
+           01 WS-LAST-CATEGORY         PIC X(12).
+           01 WS-FIRST-ROW             PIC A(1).
+           01 WS-ROW-VALUE             PIC 9(12)V99.
+           01 WS-CAT-SUB-VALUE         PIC 9(9)V99.
+           01 WS-CAT-SUB-QTY           PIC 9(7).
+           01 WS-GRAND-VALUE           PIC 9(11)V99.
+           01 WS-GRAND-QTY             PIC 9(9).
+      * Numeric-edited fields for currency display - the working
+      * fields above are packed for arithmetic, not for printing.
+           01 WS-ITEM-VALUE-EDIT       PIC ZZZZZZ9.99.
+           01 WS-CAT-SUB-VALUE-EDIT    PIC ZZZZZZZZ9.99.
+           01 WS-GRAND-VALUE-EDIT      PIC ZZZZZZZZZZ9.99.
+      * Flags a row whose name is already in the table so it can be
+      * rejected instead of loaded as a second copy.
+           01 WS-DUP-FOUND             PIC A(1).
+           01 WS-DUP-CNT               PIC 9(4) VALUE 0.
+      * A source line longer than the 62-byte ITEMREC layout reads back
+      * split across records with a non-zero FILE STATUS instead of
+      * abending - count and report those instead of loading them.
+           01 WS-EXCEPTION-CNT         PIC 9(4) VALUE 0.
+      * An oversize source line comes back as more than one READ - the
+      * first chunk(s) carry FILE STATUS 06, but the final chunk lands
+      * back on FILE STATUS 00 as if it were a normal short record, so
+      * we have to remember we're still inside a split line.
+           01 WS-OVERSIZE-PENDING      PIC A(1) VALUE 'N'.
+      * Reassembles the raw bytes of a split oversize line across its
+      * several physical READs, so the archive gets one faithful
+      * reconstructed record instead of one fragment per READ.
+           01 WS-OVERSIZE-BUFFER       PIC X(500).
+           01 WS-OVERSIZE-PTR          PIC 9(4).
+      * A vendor feed has occasionally arrived with a gold-value field
+      * off by a decimal place or two (a unit-conversion error) - flag
+      * anything outside this sane range instead of loading it as real
+      * inventory value.
+           01 WS-MIN-SANE-VALUE        PIC 9(7)V99 VALUE 0.01.
+           01 WS-MAX-SANE-VALUE        PIC 9(7)V99 VALUE 50000.00.
+           01 WS-RANGE-FOUND           PIC A(1).
+           01 WS-RANGE-EXCEPTION-CNT   PIC 9(4) VALUE 0.
+           COPY BANNER.
+           COPY CSVNAME.
+           COPY CSVSTAT.
+           COPY NAMEIDX.
+
+           LINKAGE SECTION.
+           COPY NAMENODE.
 
        PROCEDURE DIVISION.
            MAIN-PROCEDURE.
+           MOVE 'TESTING-TABLES' TO WS-JOB-NAME.
+           PERFORM PRINT-SIGN-ON-BANNER.
+           PERFORM RESOLVE-ITEM-FILENAME.
+           PERFORM RESOLVE-CSV-FILENAME.
            OPEN INPUT ITEM.
+           PERFORM CHECK-ITEM-FILE-STATUS.
+           PERFORM BUILD-ARCHIVE-FILENAME.
+           OPEN OUTPUT ARCHIVE-FILE.
+           PERFORM CHECK-ARCHIVE-FILE-STATUS.
       * Keeps reading until our boolean has been set
                PERFORM UNTIL WS-EOF='Y'
                    READ ITEM INTO WS-ITEM
                        AT END
                            MOVE 'Y' TO WS-EOF
                        NOT AT END
-      * Add one to our record count and move value to table
-                           ADD 1 TO WS-REC-CNT
-                           MOVE WS-ITEM TO WS-ITEM-TABLE (WS-REC-CNT)
+      * Tee every raw line read to the archive, including exception
+      * rows, before any load-time filtering below - the archive is
+      * meant to be a faithful copy of the incoming feed, not just
+      * the rows that made it into the table.  An oversize line comes
+      * back as more than one chunk (see WS-OVERSIZE-PENDING below),
+      * so those chunks are reassembled in WS-OVERSIZE-BUFFER and the
+      * archive gets one reconstructed record, not one per chunk -
+      * otherwise reprocessing the archive later would read the
+      * fragments back as several clean short records instead of
+      * re-triggering this same oversize-exception path.
+                           IF WS-ITEM-STATUS = '06'
+                               IF WS-OVERSIZE-PENDING = 'N'
+                                   MOVE SPACES TO WS-OVERSIZE-BUFFER
+                                   MOVE 1 TO WS-OVERSIZE-PTR
+                               END-IF
+                               MOVE 'Y' TO WS-OVERSIZE-PENDING
+                               STRING ITEM-FILE DELIMITED BY SIZE
+                                   INTO WS-OVERSIZE-BUFFER
+                                   WITH POINTER WS-OVERSIZE-PTR
+                               END-STRING
+                           ELSE
+                               IF WS-OVERSIZE-PENDING = 'Y'
+                                   STRING ITEM-FILE DELIMITED BY SIZE
+                                       INTO WS-OVERSIZE-BUFFER
+                                       WITH POINTER WS-OVERSIZE-PTR
+                                   END-STRING
+                                   MOVE WS-OVERSIZE-BUFFER
+                                       TO ARCHIVE-RAW-REC
+                                   WRITE ARCHIVE-RAW-REC
+                                   PERFORM LOG-EXCEPTION-ROW
+                                   MOVE 'N' TO WS-OVERSIZE-PENDING
+                               ELSE
+                                   MOVE ITEM-FILE TO ARCHIVE-FILE-REC
+                                   WRITE ARCHIVE-FILE-REC
+                                   PERFORM ADD-TABLE-ENTRY
+                               END-IF
+                           END-IF
                    END-READ
                END-PERFORM.
            CLOSE ITEM.
+           CLOSE ARCHIVE-FILE.
+           DISPLAY 'CATALOG ARCHIVED TO ' WS-ARCHIVE-FILENAME.
+           IF WS-ROWS-DROPPED > 0
+               DISPLAY 'CATALOG EXCEEDS CAPACITY, ' WS-ROWS-DROPPED
+                   ' ROWS DROPPED'
+           END-IF.
+           IF WS-DUP-CNT > 0
+               DISPLAY 'DUPLICATE ITEM NAMES REJECTED: ' WS-DUP-CNT
+           END-IF.
+           IF WS-EXCEPTION-CNT > 0
+               DISPLAY 'EXCEPTION ROWS REJECTED: ' WS-EXCEPTION-CNT
+           END-IF.
+           IF WS-RANGE-EXCEPTION-CNT > 0
+               DISPLAY 'GOLD VALUE OUT OF RANGE REJECTED: '
+                   WS-RANGE-EXCEPTION-CNT
+           END-IF.
+           PERFORM RECONCILE-ROW-COUNT.
            PERFORM SHOW-TABLE-ENTRIES.
+           PERFORM BUILD-NAME-INDEX.
+           PERFORM SEARCH-ITEM-TABLE.
            STOP RUN.
 
+           ADD-TABLE-ENTRY.
+      * The trailer record carries the expected row count rather than
+      * a real catalog item - pull it out and don't add it to the
+      * table.
+           IF ITEM-CODE OF WS-ITEM = WS-TRAILER-CODE
+               MOVE 'Y' TO WS-TRAILER-SEEN
+               MOVE ITEM-QTY-ON-HAND OF WS-ITEM TO WS-EXPECTED-ROW-CNT
+           ELSE
+               PERFORM CHECK-DUPLICATE-NAME
+               IF WS-DUP-FOUND = 'Y'
+                   ADD 1 TO WS-DUP-CNT
+                   DISPLAY 'DUPLICATE ITEM NAME REJECTED: '
+                       ITEM-CODE OF WS-ITEM ' ' ITEM-NAME OF WS-ITEM
+               ELSE
+                   PERFORM CHECK-VALUE-RANGE
+                   IF WS-RANGE-FOUND = 'Y'
+                       ADD 1 TO WS-RANGE-EXCEPTION-CNT
+                       DISPLAY 'GOLD VALUE OUT OF RANGE REJECTED: '
+                           ITEM-CODE OF WS-ITEM ' '
+                           ITEM-NAME OF WS-ITEM ' '
+                           ITEM-GOLD-VALUE OF WS-ITEM
+      * Add one to our record count and move value to table, unless
+      * the table is already full.
+                   ELSE
+                       IF WS-REC-CNT < WS-CATALOG-CAPACITY
+                           ADD 1 TO WS-REC-CNT
+                           MOVE ITEM-CODE        OF WS-ITEM
+                               TO WS-ITEM-CODE (WS-REC-CNT)
+                           MOVE ITEM-NAME        OF WS-ITEM
+                               TO WS-ITEM-NAME (WS-REC-CNT)
+                           MOVE ITEM-CATEGORY    OF WS-ITEM
+                               TO WS-ITEM-CATEGORY (WS-REC-CNT)
+                           MOVE ITEM-GOLD-VALUE  OF WS-ITEM
+                               TO WS-ITEM-GOLD-VALUE (WS-REC-CNT)
+                           MOVE ITEM-QTY-ON-HAND OF WS-ITEM
+                               TO WS-ITEM-QTY-ON-HAND (WS-REC-CNT)
+                       ELSE
+                           ADD 1 TO WS-ROWS-DROPPED
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           CHECK-VALUE-RANGE.
+           MOVE 'N' TO WS-RANGE-FOUND.
+           IF ITEM-GOLD-VALUE OF WS-ITEM < WS-MIN-SANE-VALUE
+               OR ITEM-GOLD-VALUE OF WS-ITEM > WS-MAX-SANE-VALUE
+               MOVE 'Y' TO WS-RANGE-FOUND
+           END-IF.
+
+           CHECK-ARCHIVE-FILE-STATUS.
+           IF WS-ARCHIVE-STATUS NOT = '00'
+               DISPLAY 'ARCHIVE OUTPUT FILE NOT OPENED - FILE STATUS '
+                   WS-ARCHIVE-STATUS
+               STOP RUN RETURNING 16
+           END-IF.
+
+           LOG-EXCEPTION-ROW.
+           ADD 1 TO WS-EXCEPTION-CNT.
+           DISPLAY 'EXCEPTION ROW REJECTED - FILE STATUS '
+               WS-ITEM-STATUS ': ' ITEM-CODE OF WS-ITEM ' '
+               ITEM-NAME OF WS-ITEM.
+
+           CHECK-DUPLICATE-NAME.
+           MOVE 'N' TO WS-DUP-FOUND.
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+           UNTIL WS-TABLE-INDEX > WS-REC-CNT
+               IF WS-ITEM-NAME (WS-TABLE-INDEX) = ITEM-NAME OF WS-ITEM
+                   MOVE 'Y' TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+           RECONCILE-ROW-COUNT.
+           IF WS-TRAILER-SEEN NOT = 'Y'
+               DISPLAY 'WARNING: NO TRAILER RECORD - ROW COUNT '
+                   'NOT RECONCILED'
+           ELSE
+               COMPUTE WS-ROWS-READ =
+                   WS-REC-CNT + WS-ROWS-DROPPED + WS-DUP-CNT
+                       + WS-EXCEPTION-CNT + WS-RANGE-EXCEPTION-CNT
+               IF WS-EXPECTED-ROW-CNT NOT = WS-ROWS-READ
+                   DISPLAY 'CONTROL TOTAL MISMATCH - EXPECTED '
+                       WS-EXPECTED-ROW-CNT ' ROWS, READ '
+                       WS-ROWS-READ
+               ELSE
+                   DISPLAY 'CONTROL TOTAL OK - ' WS-REC-CNT ' ROWS'
+               END-IF
+           END-IF.
+
            SHOW-TABLE-ENTRIES.
-      * Go through the array displaying the values
-           PERFORM WITH TEST AFTER VARYING WS-TABLE-INDEX FROM 1 BY 1
-           UNTIL WS-TABLE-INDEX = WS-REC-CNT
-               DISPLAY WS-ITEM-TABLE (WS-TABLE-INDEX)
+      * Print a real report - title, run date, column headers, page
+      * breaks and category subtotals - instead of a bare console
+      * dump.
+           PERFORM SORT-TABLE-BY-CATEGORY.
+           PERFORM BUILD-RUN-DATE-TIME.
+           MOVE 'MAGIC ITEM CATALOG LISTING' TO WS-REPORT-TITLE.
+           PERFORM PRINT-REPORT-HEADER.
+           IF WS-CSV-EXPORT = 'Y'
+               PERFORM OPEN-CSV-EXPORT
+           END-IF.
+           IF WS-REC-CNT = 0
+               DISPLAY 'NO ITEMS FOUND IN CATALOG'
+           ELSE
+               MOVE SPACES TO WS-LAST-CATEGORY
+               MOVE 'Y' TO WS-FIRST-ROW
+               MOVE 0 TO WS-CAT-SUB-VALUE WS-CAT-SUB-QTY
+                         WS-GRAND-VALUE WS-GRAND-QTY
+               PERFORM WITH TEST AFTER
+                   VARYING WS-TABLE-INDEX FROM 1 BY 1
+                   UNTIL WS-TABLE-INDEX = WS-REC-CNT
+                   IF WS-LINES-ON-PAGE = WS-MAX-LINES-PER-PAGE
+                       PERFORM PRINT-REPORT-HEADER
+                   END-IF
+                   IF WS-FIRST-ROW NOT = 'Y'
+                       AND WS-ITEM-CATEGORY (WS-TABLE-INDEX)
+                           NOT = WS-LAST-CATEGORY
+                       PERFORM PRINT-CATEGORY-SUBTOTAL
+                   END-IF
+                   MOVE 'N' TO WS-FIRST-ROW
+                   MOVE WS-ITEM-CATEGORY (WS-TABLE-INDEX)
+                       TO WS-LAST-CATEGORY
+                   MOVE WS-ITEM-GOLD-VALUE (WS-TABLE-INDEX)
+                       TO WS-ITEM-VALUE-EDIT
+                   DISPLAY WS-ITEM-CODE (WS-TABLE-INDEX) ' '
+                           WS-ITEM-NAME (WS-TABLE-INDEX) ' '
+                           WS-ITEM-CATEGORY (WS-TABLE-INDEX) ' '
+                           WS-ITEM-VALUE-EDIT ' '
+                           WS-ITEM-QTY-ON-HAND (WS-TABLE-INDEX)
+                   IF WS-CSV-EXPORT = 'Y'
+                       PERFORM WRITE-CSV-ROW
+                   END-IF
+                   ADD 1 TO WS-LINES-ON-PAGE
+                   COMPUTE WS-ROW-VALUE =
+                       WS-ITEM-GOLD-VALUE (WS-TABLE-INDEX)
+                       * WS-ITEM-QTY-ON-HAND (WS-TABLE-INDEX)
+                   ADD WS-ROW-VALUE TO WS-CAT-SUB-VALUE WS-GRAND-VALUE
+                   ADD WS-ITEM-QTY-ON-HAND (WS-TABLE-INDEX)
+                       TO WS-CAT-SUB-QTY WS-GRAND-QTY
+               END-PERFORM
+               PERFORM PRINT-CATEGORY-SUBTOTAL
+           END-IF.
+           DISPLAY '------------------------------------------------'.
+           MOVE WS-GRAND-VALUE TO WS-GRAND-VALUE-EDIT.
+           DISPLAY 'GRAND TOTAL INVENTORY VALUE: ' WS-GRAND-VALUE-EDIT
+               '   QTY: ' WS-GRAND-QTY.
+           DISPLAY 'END OF REPORT, ' WS-REC-CNT ' ITEMS'.
+           IF WS-CSV-EXPORT = 'Y'
+               CLOSE CSV-FILE
+               DISPLAY 'CSV EXPORT WRITTEN TO ' WS-CSV-FILENAME
+           END-IF.
+
+           OPEN-CSV-EXPORT.
+           OPEN OUTPUT CSV-FILE.
+           PERFORM CHECK-CSV-FILE-STATUS.
+           MOVE 'CODE,NAME,CATEGORY,VALUE,QTY' TO CSV-FILE-REC.
+           WRITE CSV-FILE-REC.
+
+           WRITE-CSV-ROW.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING
+               FUNCTION TRIM (WS-ITEM-CODE (WS-TABLE-INDEX)) ','
+               FUNCTION TRIM (WS-ITEM-NAME (WS-TABLE-INDEX)) ','
+               FUNCTION TRIM (WS-ITEM-CATEGORY (WS-TABLE-INDEX)) ','
+               FUNCTION TRIM (WS-ITEM-VALUE-EDIT) ','
+               WS-ITEM-QTY-ON-HAND (WS-TABLE-INDEX)
+               DELIMITED BY SIZE INTO WS-CSV-LINE
+           END-STRING.
+           MOVE WS-CSV-LINE TO CSV-FILE-REC.
+           WRITE CSV-FILE-REC.
+
+           PRINT-CATEGORY-SUBTOTAL.
+           MOVE WS-CAT-SUB-VALUE TO WS-CAT-SUB-VALUE-EDIT.
+           DISPLAY '  SUBTOTAL ' WS-LAST-CATEGORY
+               ' VALUE: ' WS-CAT-SUB-VALUE-EDIT
+               '  QTY: ' WS-CAT-SUB-QTY.
+           MOVE 0 TO WS-CAT-SUB-VALUE WS-CAT-SUB-QTY.
+
+           SORT-TABLE-BY-CATEGORY.
+      * No SD/SORT file is worth the ceremony for an in-memory table -
+      * a plain bubble sort on category keeps the report's control
+      * breaks contiguous.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+           UNTIL WS-SORT-I >= WS-REC-CNT
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > WS-REC-CNT - WS-SORT-I
+                   IF WS-ITEM-CATEGORY (WS-SORT-J)
+                       > WS-ITEM-CATEGORY (WS-SORT-J + 1)
+                       MOVE WS-ITEM-CODE (WS-SORT-J) TO WS-SWAP-CODE
+                       MOVE WS-ITEM-NAME (WS-SORT-J) TO WS-SWAP-NAME
+                       MOVE WS-ITEM-CATEGORY (WS-SORT-J)
+                           TO WS-SWAP-CATEGORY
+                       MOVE WS-ITEM-GOLD-VALUE (WS-SORT-J)
+                           TO WS-SWAP-GOLD-VALUE
+                       MOVE WS-ITEM-QTY-ON-HAND (WS-SORT-J)
+                           TO WS-SWAP-QTY-ON-HAND
+                       MOVE WS-ITEM-CODE (WS-SORT-J + 1)
+                           TO WS-ITEM-CODE (WS-SORT-J)
+                       MOVE WS-ITEM-NAME (WS-SORT-J + 1)
+                           TO WS-ITEM-NAME (WS-SORT-J)
+                       MOVE WS-ITEM-CATEGORY (WS-SORT-J + 1)
+                           TO WS-ITEM-CATEGORY (WS-SORT-J)
+                       MOVE WS-ITEM-GOLD-VALUE (WS-SORT-J + 1)
+                           TO WS-ITEM-GOLD-VALUE (WS-SORT-J)
+                       MOVE WS-ITEM-QTY-ON-HAND (WS-SORT-J + 1)
+                           TO WS-ITEM-QTY-ON-HAND (WS-SORT-J)
+                       MOVE WS-SWAP-CODE
+                           TO WS-ITEM-CODE (WS-SORT-J + 1)
+                       MOVE WS-SWAP-NAME
+                           TO WS-ITEM-NAME (WS-SORT-J + 1)
+                       MOVE WS-SWAP-CATEGORY
+                           TO WS-ITEM-CATEGORY (WS-SORT-J + 1)
+                       MOVE WS-SWAP-GOLD-VALUE
+                           TO WS-ITEM-GOLD-VALUE (WS-SORT-J + 1)
+                       MOVE WS-SWAP-QTY-ON-HAND
+                           TO WS-ITEM-QTY-ON-HAND (WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
            END-PERFORM.
 
+           SEARCH-ITEM-TABLE.
+      * Let an operator ask "is item X in the catalog" without having
+      * to eyeball the full listing above.  A name is looked up
+      * through the pointer-based name index built while the catalog
+      * loaded (see NAMEBLD); only a code lookup falls back to the
+      * linear SEARCH against WS-ITEM-TABLE.  An interactive ACCEPT
+      * here would misfire on every unattended batch run (catalogjob.
+      * sh drives stdin from /dev/null), so the search only runs when
+      * the operator opts in with SEARCHTERM - same convention as
+      * CSVFILE gating the CSV export.
+           ACCEPT WS-SEARCH-TERM FROM ENVIRONMENT 'SEARCHTERM'.
+           IF WS-SEARCH-TERM NOT = SPACES
+               PERFORM SEARCH-NAME-INDEX
+               IF WS-NAME-INDEX-FOUND = 'Y'
+                   MOVE WS-ITEM-GOLD-VALUE (WS-TABLE-INDEX)
+                       TO WS-ITEM-VALUE-EDIT
+                   DISPLAY 'FOUND: '
+                       WS-ITEM-CODE (WS-TABLE-INDEX) ' '
+                       WS-ITEM-NAME (WS-TABLE-INDEX) ' '
+                       WS-ITEM-CATEGORY (WS-TABLE-INDEX) ' '
+                       WS-ITEM-VALUE-EDIT ' '
+                       WS-ITEM-QTY-ON-HAND (WS-TABLE-INDEX)
+               ELSE
+                   SET WS-ITEM-IX TO 1
+                   SEARCH WS-ITEM-TABLE
+                       AT END
+                           DISPLAY 'NOT FOUND: ' WS-SEARCH-TERM
+                       WHEN WS-ITEM-CODE (WS-ITEM-IX) = WS-SEARCH-TERM
+                           MOVE WS-ITEM-GOLD-VALUE (WS-ITEM-IX)
+                               TO WS-ITEM-VALUE-EDIT
+                           DISPLAY 'FOUND: '
+                               WS-ITEM-CODE (WS-ITEM-IX) ' '
+                               WS-ITEM-NAME (WS-ITEM-IX) ' '
+                               WS-ITEM-CATEGORY (WS-ITEM-IX) ' '
+                               WS-ITEM-VALUE-EDIT ' '
+                               WS-ITEM-QTY-ON-HAND (WS-ITEM-IX)
+                   END-SEARCH
+               END-IF
+           END-IF.
+
+           COPY DATEFMT.
+           COPY RPTHDR.
+           COPY FNRESLV.
+           COPY OPENCHK.
+           COPY SIGNON.
+           COPY CSVRSLV.
+           COPY CSVOCHK.
+           COPY ARCBLD.
+           COPY NAMEBLD.
+
        END PROGRAM TESTING-TABLES.
