@@ -0,0 +1,410 @@
+      ******************************************************************
+      * Author: William Kluge
+      * Date: 2026-08-08
+      * Purpose: Add/change/delete transactions against the magic item
+      *          catalog, rewriting magicitems.txt with the result.
+      *          Requires an authorized user ID and logs a before/
+      *          after audit trail for every accepted transaction.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTAIN-CATALOG.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      * The catalog we load, update in memory, and rewrite
+           SELECT ITEM ASSIGN DYNAMIC WS-ITEM-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ITEM-STATUS.
+      * Append-only before/after log of every accepted transaction
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ITEM.
+           01 ITEM-FILE.
+               COPY ITEMREC.
+           FD AUDIT-FILE.
+           01 AUDIT-FILE-REC.
+               COPY AUDITREC.
+
+           WORKING-STORAGE SECTION.
+           01 WS-ITEM.
+               COPY ITEMREC.
+           COPY FILESTAT.
+           COPY FILENAME.
+           COPY AUDSTAT.
+           COPY AUDNAME.
+           01 WS-REC-CNT               PIC 9(4) VALUE 0.
+           COPY ITEMTAB.
+      * Catalog capacity matches the OCCURS bound in ITEMTAB - when a
+      * feed has more rows than this, we count and report the ones we
+      * had to drop instead of silently losing them off the end of the
+      * table.
+           01 WS-CATALOG-CAPACITY      PIC 9(4) VALUE 5000.
+           01 WS-ROWS-DROPPED          PIC 9(4) VALUE 0.
+      * magicitems.txt ends with a trailer record (item code TRLR99)
+      * whose quantity field carries the row count.
+           01 WS-TRAILER-CODE          PIC X(6) VALUE 'TRLR99'.
+      * Flags a row whose name is already in the table so it can be
+      * rejected instead of loaded as a second copy - same check the
+      * table loaders run, since this program rewrites the file the
+      * loaders read.
+           01 WS-DUP-FOUND             PIC A(1).
+           01 WS-DUP-CNT               PIC 9(4) VALUE 0.
+      * Row to leave out of a duplicate-name scan - a CHANGE renames
+      * the row it is applied to, so that row's own current name must
+      * not count as a collision with itself.  Zero excludes nothing,
+      * since real rows are numbered from 1.
+           01 WS-DUP-EXCLUDE-IX        PIC 9(10) VALUE 0.
+      * A source line longer than the 62-byte ITEMREC layout reads
+      * back split across records with a non-zero FILE STATUS instead
+      * of abending - count and reject those instead of loading a
+      * garbled fragment into the table we are about to rewrite.
+           01 WS-EXCEPTION-CNT         PIC 9(4) VALUE 0.
+           01 WS-OVERSIZE-PENDING      PIC A(1) VALUE 'N'.
+      * Same sane-value range as the table loaders - a bad unit-
+      * conversion in a hand-entered transaction shouldn't land in
+      * the catalog either.
+           01 WS-MIN-SANE-VALUE        PIC 9(7)V99 VALUE 0.01.
+           01 WS-MAX-SANE-VALUE        PIC 9(7)V99 VALUE 50000.00.
+           01 WS-RANGE-FOUND           PIC A(1).
+           01 WS-RANGE-EXCEPTION-CNT   PIC 9(4) VALUE 0.
+           COPY AUTHUSR.
+           COPY DATESTAMP.
+           01 WS-DONE                  PIC A(1) VALUE 'N'.
+           01 WS-TRANS-TYPE            PIC X(1).
+           01 WS-TXN-CODE               PIC X(6).
+           01 WS-TXN-NAME               PIC X(30).
+           01 WS-TXN-CATEGORY           PIC X(12).
+           01 WS-TXN-GOLD-VALUE         PIC 9(7)V99.
+           01 WS-TXN-QTY                PIC 9(5).
+           01 WS-FOUND-IX               PIC 9(4).
+           01 WS-TABLE-INDEX            PIC 9(10).
+      * "Boolean" for saying if we have reached the end of the file
+           01 WS-EOF                    PIC A(1).
+           COPY BANNER.
+
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+           MOVE 'MAINTAIN-CATALOG' TO WS-JOB-NAME.
+           PERFORM PRINT-SIGN-ON-BANNER.
+           PERFORM RESOLVE-ITEM-FILENAME.
+           OPEN INPUT ITEM.
+           PERFORM CHECK-ITEM-FILE-STATUS.
+           PERFORM LOAD-CATALOG.
+           CLOSE ITEM.
+           PERFORM CHECK-AUTHORIZATION.
+           PERFORM RESOLVE-AUDIT-FILENAME.
+           PERFORM OPEN-AUDIT-TRAIL.
+           PERFORM UNTIL WS-DONE = 'Y'
+               PERFORM TAKE-ONE-TRANSACTION
+           END-PERFORM.
+           CLOSE AUDIT-FILE.
+           IF WS-ROWS-DROPPED > 0
+               DISPLAY 'CATALOG NOT REWRITTEN - ' WS-ROWS-DROPPED
+                   ' ROWS WERE DROPPED ON LOAD FOR EXCEEDING CAPACITY'
+               STOP RUN RETURNING 16
+           END-IF.
+           PERFORM REWRITE-CATALOG.
+           STOP RUN.
+
+           LOAD-CATALOG.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ITEM INTO WS-ITEM
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-ITEM-STATUS = '06'
+                           MOVE 'Y' TO WS-OVERSIZE-PENDING
+                       ELSE
+                           IF WS-OVERSIZE-PENDING = 'Y'
+                               PERFORM LOG-EXCEPTION-ROW
+                               MOVE 'N' TO WS-OVERSIZE-PENDING
+                           ELSE
+                               PERFORM LOAD-ONE-ROW
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-DUP-CNT > 0
+               DISPLAY 'DUPLICATE ITEM NAMES REJECTED: ' WS-DUP-CNT
+           END-IF.
+           IF WS-EXCEPTION-CNT > 0
+               DISPLAY 'EXCEPTION ROWS REJECTED: ' WS-EXCEPTION-CNT
+           END-IF.
+           IF WS-RANGE-EXCEPTION-CNT > 0
+               DISPLAY 'GOLD VALUE OUT OF RANGE REJECTED: '
+                   WS-RANGE-EXCEPTION-CNT
+           END-IF.
+           IF WS-ROWS-DROPPED > 0
+               DISPLAY 'CATALOG EXCEEDS CAPACITY, ' WS-ROWS-DROPPED
+                   ' ROWS DROPPED'
+           END-IF.
+
+           LOAD-ONE-ROW.
+           IF ITEM-CODE OF WS-ITEM NOT = WS-TRAILER-CODE
+               PERFORM CHECK-DUPLICATE-NAME
+               IF WS-DUP-FOUND = 'Y'
+                   ADD 1 TO WS-DUP-CNT
+                   DISPLAY 'DUPLICATE ITEM NAME REJECTED: '
+                       ITEM-CODE OF WS-ITEM ' ' ITEM-NAME OF WS-ITEM
+               ELSE
+                   PERFORM CHECK-VALUE-RANGE
+                   IF WS-RANGE-FOUND = 'Y'
+                       ADD 1 TO WS-RANGE-EXCEPTION-CNT
+                       DISPLAY 'GOLD VALUE OUT OF RANGE REJECTED: '
+                           ITEM-CODE OF WS-ITEM ' '
+                           ITEM-NAME OF WS-ITEM
+                   ELSE
+                       IF WS-REC-CNT < WS-CATALOG-CAPACITY
+                           ADD 1 TO WS-REC-CNT
+                           MOVE ITEM-CODE        OF WS-ITEM
+                               TO WS-ITEM-CODE (WS-REC-CNT)
+                           MOVE ITEM-NAME        OF WS-ITEM
+                               TO WS-ITEM-NAME (WS-REC-CNT)
+                           MOVE ITEM-CATEGORY    OF WS-ITEM
+                               TO WS-ITEM-CATEGORY (WS-REC-CNT)
+                           MOVE ITEM-GOLD-VALUE  OF WS-ITEM
+                               TO WS-ITEM-GOLD-VALUE (WS-REC-CNT)
+                           MOVE ITEM-QTY-ON-HAND OF WS-ITEM
+                               TO WS-ITEM-QTY-ON-HAND (WS-REC-CNT)
+                       ELSE
+                           ADD 1 TO WS-ROWS-DROPPED
+                           DISPLAY 'CATALOG EXCEEDS CAPACITY, ROW '
+                               'DROPPED: ' ITEM-CODE OF WS-ITEM ' '
+                               ITEM-NAME OF WS-ITEM
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           CHECK-DUPLICATE-NAME.
+           MOVE 'N' TO WS-DUP-FOUND.
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+           UNTIL WS-TABLE-INDEX > WS-REC-CNT
+               IF WS-ITEM-NAME (WS-TABLE-INDEX) = ITEM-NAME OF WS-ITEM
+                   MOVE 'Y' TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+           CHECK-VALUE-RANGE.
+           MOVE 'N' TO WS-RANGE-FOUND.
+           IF ITEM-GOLD-VALUE OF WS-ITEM < WS-MIN-SANE-VALUE
+               OR ITEM-GOLD-VALUE OF WS-ITEM > WS-MAX-SANE-VALUE
+               MOVE 'Y' TO WS-RANGE-FOUND
+           END-IF.
+
+           LOG-EXCEPTION-ROW.
+           ADD 1 TO WS-EXCEPTION-CNT.
+           DISPLAY 'EXCEPTION ROW REJECTED - FILE STATUS '
+               WS-ITEM-STATUS ': ' ITEM-CODE OF WS-ITEM ' '
+               ITEM-NAME OF WS-ITEM.
+
+           TAKE-ONE-TRANSACTION.
+           DISPLAY 'TRANSACTION - A)DD C)HANGE D)ELETE E)ND: '
+               WITH NO ADVANCING.
+           ACCEPT WS-TRANS-TYPE.
+           EVALUATE WS-TRANS-TYPE
+               WHEN 'A' WHEN 'a'
+                   PERFORM DO-ADD-TRANSACTION
+               WHEN 'C' WHEN 'c'
+                   PERFORM DO-CHANGE-TRANSACTION
+               WHEN 'D' WHEN 'd'
+                   PERFORM DO-DELETE-TRANSACTION
+               WHEN 'E' WHEN 'e'
+                   MOVE 'Y' TO WS-DONE
+               WHEN OTHER
+                   DISPLAY 'UNRECOGNIZED TRANSACTION TYPE: '
+                       WS-TRANS-TYPE
+           END-EVALUATE.
+
+           PROMPT-FOR-ITEM-FIELDS.
+           DISPLAY 'ITEM NAME: ' WITH NO ADVANCING.
+           ACCEPT WS-TXN-NAME.
+           DISPLAY 'CATEGORY: ' WITH NO ADVANCING.
+           ACCEPT WS-TXN-CATEGORY.
+           DISPLAY 'GOLD VALUE: ' WITH NO ADVANCING.
+           ACCEPT WS-TXN-GOLD-VALUE.
+           DISPLAY 'QTY ON HAND: ' WITH NO ADVANCING.
+           ACCEPT WS-TXN-QTY.
+
+           DO-ADD-TRANSACTION.
+           DISPLAY 'ITEM CODE TO ADD: ' WITH NO ADVANCING.
+           ACCEPT WS-TXN-CODE.
+           SET WS-ITEM-IX TO 1.
+           SEARCH WS-ITEM-TABLE
+               AT END
+                   PERFORM PROMPT-FOR-ITEM-FIELDS
+                   MOVE 0 TO WS-DUP-EXCLUDE-IX
+                   PERFORM CHECK-DUPLICATE-TXN-NAME
+                   IF WS-DUP-FOUND = 'Y'
+                       DISPLAY 'ITEM NAME ALREADY EXISTS: ' WS-TXN-NAME
+                   ELSE
+                       PERFORM ADD-NEW-ROW
+                   END-IF
+               WHEN WS-ITEM-CODE (WS-ITEM-IX) = WS-TXN-CODE
+                   DISPLAY 'ITEM CODE ALREADY EXISTS: ' WS-TXN-CODE
+           END-SEARCH.
+
+           CHECK-DUPLICATE-TXN-NAME.
+           MOVE 'N' TO WS-DUP-FOUND.
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+           UNTIL WS-TABLE-INDEX > WS-REC-CNT
+               IF WS-ITEM-NAME (WS-TABLE-INDEX) = WS-TXN-NAME
+                   AND WS-TABLE-INDEX NOT = WS-DUP-EXCLUDE-IX
+                   MOVE 'Y' TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+           ADD-NEW-ROW.
+           IF WS-REC-CNT < WS-CATALOG-CAPACITY
+               ADD 1 TO WS-REC-CNT
+               MOVE WS-TXN-CODE     TO WS-ITEM-CODE (WS-REC-CNT)
+               MOVE WS-TXN-NAME     TO WS-ITEM-NAME (WS-REC-CNT)
+               MOVE WS-TXN-CATEGORY TO WS-ITEM-CATEGORY (WS-REC-CNT)
+               MOVE WS-TXN-GOLD-VALUE
+                   TO WS-ITEM-GOLD-VALUE (WS-REC-CNT)
+               MOVE WS-TXN-QTY TO WS-ITEM-QTY-ON-HAND (WS-REC-CNT)
+               MOVE SPACES TO AUDIT-BEFORE-NAME AUDIT-BEFORE-CATEGORY
+               MOVE 0 TO AUDIT-BEFORE-GOLD-VALUE AUDIT-BEFORE-QTY
+               MOVE WS-TXN-NAME     TO AUDIT-AFTER-NAME
+               MOVE WS-TXN-CATEGORY TO AUDIT-AFTER-CATEGORY
+               MOVE WS-TXN-GOLD-VALUE TO AUDIT-AFTER-GOLD-VALUE
+               MOVE WS-TXN-QTY TO AUDIT-AFTER-QTY
+               MOVE 'A' TO AUDIT-TRANS-TYPE
+               MOVE WS-TXN-CODE TO AUDIT-ITEM-CODE
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               DISPLAY 'CATALOG FULL - CANNOT ADD'
+           END-IF.
+
+           DO-CHANGE-TRANSACTION.
+           DISPLAY 'ITEM CODE TO CHANGE: ' WITH NO ADVANCING.
+           ACCEPT WS-TXN-CODE.
+           SET WS-ITEM-IX TO 1.
+           SEARCH WS-ITEM-TABLE
+               AT END
+                   DISPLAY 'ITEM CODE NOT FOUND: ' WS-TXN-CODE
+               WHEN WS-ITEM-CODE (WS-ITEM-IX) = WS-TXN-CODE
+                   PERFORM APPLY-CHANGE-ROW
+           END-SEARCH.
+
+           APPLY-CHANGE-ROW.
+           PERFORM PROMPT-FOR-ITEM-FIELDS.
+           SET WS-DUP-EXCLUDE-IX TO WS-ITEM-IX.
+           PERFORM CHECK-DUPLICATE-TXN-NAME.
+           IF WS-DUP-FOUND = 'Y'
+               DISPLAY 'ITEM NAME ALREADY EXISTS: ' WS-TXN-NAME
+           ELSE
+               MOVE WS-ITEM-NAME (WS-ITEM-IX) TO AUDIT-BEFORE-NAME
+               MOVE WS-ITEM-CATEGORY (WS-ITEM-IX)
+                   TO AUDIT-BEFORE-CATEGORY
+               MOVE WS-ITEM-GOLD-VALUE (WS-ITEM-IX)
+                   TO AUDIT-BEFORE-GOLD-VALUE
+               MOVE WS-ITEM-QTY-ON-HAND (WS-ITEM-IX) TO AUDIT-BEFORE-QTY
+               MOVE WS-TXN-NAME     TO WS-ITEM-NAME (WS-ITEM-IX)
+               MOVE WS-TXN-CATEGORY TO WS-ITEM-CATEGORY (WS-ITEM-IX)
+               MOVE WS-TXN-GOLD-VALUE
+                   TO WS-ITEM-GOLD-VALUE (WS-ITEM-IX)
+               MOVE WS-TXN-QTY TO WS-ITEM-QTY-ON-HAND (WS-ITEM-IX)
+               MOVE WS-TXN-NAME     TO AUDIT-AFTER-NAME
+               MOVE WS-TXN-CATEGORY TO AUDIT-AFTER-CATEGORY
+               MOVE WS-TXN-GOLD-VALUE TO AUDIT-AFTER-GOLD-VALUE
+               MOVE WS-TXN-QTY TO AUDIT-AFTER-QTY
+               MOVE 'C' TO AUDIT-TRANS-TYPE
+               MOVE WS-TXN-CODE TO AUDIT-ITEM-CODE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+           DO-DELETE-TRANSACTION.
+           DISPLAY 'ITEM CODE TO DELETE: ' WITH NO ADVANCING.
+           ACCEPT WS-TXN-CODE.
+           SET WS-ITEM-IX TO 1.
+           SEARCH WS-ITEM-TABLE
+               AT END
+                   DISPLAY 'ITEM CODE NOT FOUND: ' WS-TXN-CODE
+               WHEN WS-ITEM-CODE (WS-ITEM-IX) = WS-TXN-CODE
+                   PERFORM APPLY-DELETE-ROW
+           END-SEARCH.
+
+           APPLY-DELETE-ROW.
+           MOVE WS-ITEM-NAME (WS-ITEM-IX) TO AUDIT-BEFORE-NAME.
+           MOVE WS-ITEM-CATEGORY (WS-ITEM-IX) TO AUDIT-BEFORE-CATEGORY.
+           MOVE WS-ITEM-GOLD-VALUE (WS-ITEM-IX)
+               TO AUDIT-BEFORE-GOLD-VALUE.
+           MOVE WS-ITEM-QTY-ON-HAND (WS-ITEM-IX) TO AUDIT-BEFORE-QTY.
+           MOVE SPACES TO AUDIT-AFTER-NAME AUDIT-AFTER-CATEGORY.
+           MOVE 0 TO AUDIT-AFTER-GOLD-VALUE AUDIT-AFTER-QTY.
+           MOVE 'D' TO AUDIT-TRANS-TYPE.
+           MOVE WS-TXN-CODE TO AUDIT-ITEM-CODE.
+           PERFORM WRITE-AUDIT-RECORD.
+           MOVE WS-ITEM-IX TO WS-FOUND-IX.
+           PERFORM SHIFT-ROWS-DOWN.
+           SUBTRACT 1 FROM WS-REC-CNT.
+
+           SHIFT-ROWS-DOWN.
+           PERFORM VARYING WS-TABLE-INDEX FROM WS-FOUND-IX BY 1
+           UNTIL WS-TABLE-INDEX >= WS-REC-CNT
+               MOVE WS-ITEM-CODE (WS-TABLE-INDEX + 1)
+                   TO WS-ITEM-CODE (WS-TABLE-INDEX)
+               MOVE WS-ITEM-NAME (WS-TABLE-INDEX + 1)
+                   TO WS-ITEM-NAME (WS-TABLE-INDEX)
+               MOVE WS-ITEM-CATEGORY (WS-TABLE-INDEX + 1)
+                   TO WS-ITEM-CATEGORY (WS-TABLE-INDEX)
+               MOVE WS-ITEM-GOLD-VALUE (WS-TABLE-INDEX + 1)
+                   TO WS-ITEM-GOLD-VALUE (WS-TABLE-INDEX)
+               MOVE WS-ITEM-QTY-ON-HAND (WS-TABLE-INDEX + 1)
+                   TO WS-ITEM-QTY-ON-HAND (WS-TABLE-INDEX)
+           END-PERFORM.
+
+           WRITE-AUDIT-RECORD.
+           PERFORM BUILD-RUN-DATE-TIME.
+           MOVE WS-RUN-DATE-DISP TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME-DISP TO AUDIT-RUN-TIME.
+           MOVE WS-USER-ID TO AUDIT-USER-ID.
+           WRITE AUDIT-FILE-REC.
+
+           REWRITE-CATALOG.
+           OPEN OUTPUT ITEM.
+           IF WS-ITEM-STATUS NOT = '00'
+               DISPLAY 'CATALOG NOT OPENED FOR REWRITE - FILE STATUS '
+                   WS-ITEM-STATUS
+               STOP RUN RETURNING 16
+           END-IF.
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+           UNTIL WS-TABLE-INDEX > WS-REC-CNT
+               MOVE WS-ITEM-CODE (WS-TABLE-INDEX)
+                   TO ITEM-CODE OF ITEM-FILE
+               MOVE WS-ITEM-NAME (WS-TABLE-INDEX)
+                   TO ITEM-NAME OF ITEM-FILE
+               MOVE WS-ITEM-CATEGORY (WS-TABLE-INDEX)
+                   TO ITEM-CATEGORY OF ITEM-FILE
+               MOVE WS-ITEM-GOLD-VALUE (WS-TABLE-INDEX)
+                   TO ITEM-GOLD-VALUE OF ITEM-FILE
+               MOVE WS-ITEM-QTY-ON-HAND (WS-TABLE-INDEX)
+                   TO ITEM-QTY-ON-HAND OF ITEM-FILE
+               WRITE ITEM-FILE
+           END-PERFORM.
+           MOVE WS-TRAILER-CODE TO ITEM-CODE OF ITEM-FILE.
+           MOVE SPACES TO ITEM-NAME OF ITEM-FILE.
+           MOVE SPACES TO ITEM-CATEGORY OF ITEM-FILE.
+           MOVE 0 TO ITEM-GOLD-VALUE OF ITEM-FILE.
+           MOVE WS-REC-CNT TO ITEM-QTY-ON-HAND OF ITEM-FILE.
+           WRITE ITEM-FILE.
+           CLOSE ITEM.
+           DISPLAY WS-REC-CNT ' ITEMS WRITTEN TO CATALOG'.
+
+           COPY DATEFMT.
+           COPY FNRESLV.
+           COPY OPENCHK.
+           COPY AUTHCHK.
+           COPY AUDRESLV.
+           COPY AUDOPEN.
+           COPY SIGNON.
+
+       END PROGRAM MAINTAIN-CATALOG.
