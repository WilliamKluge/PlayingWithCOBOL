@@ -6,6 +6,8 @@
       * Huge shoutout to Simon Sobisch for how to do this (link)
       * https://sourceforge.net/p/open-cobol/discussion/cobol/thread/ (->)
       * 5766ecab/#b72c
+      * Modified: 2026-08-08 - catalog record now carries item code,
+      *           category, gold value and quantity, not just a name.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.      TESTING-DYNAMIC-TABLES.
@@ -13,17 +15,37 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
       * This is the file we are working with
-           SELECT ITEM ASSIGN TO 'magicitems.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ITEM ASSIGN DYNAMIC WS-ITEM-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ITEM-STATUS.
+
+      * A large catalog load can be restarted from its last checkpoint
+      * instead of starting back at row one - see CKPTRSLV/CKPTNAME.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CHECKPOINT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      * Optional CSV export of the catalog listing alongside the
+      * console report - see CSVNAME/CSVRSLV/CSVSTAT.
+           SELECT CSV-FILE ASSIGN DYNAMIC WS-CSV-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD ITEM.
            01 ITEM-FILE.
-      * The 50 is based on the largest line in the file (I think 46)
-               05 NAME                 PIC A(50).
+               COPY ITEMREC.
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-REC           PIC 9(8).
+
+           FD CSV-FILE.
+           01 CSV-FILE-REC             PIC X(80).
 
            WORKING-STORAGE SECTION.
+           COPY FILESTAT.
+           COPY FILENAME.
            01  NUMBER-OF-ROWS          PIC 9(08).
            01  CURRENT-MAX             PIC 9(08).
            01  DATA-PTR                USAGE POINTER.
@@ -32,20 +54,101 @@
       * "Boolean" for saying if we have reached the end of the file
            01 WS-EOF                   PIC A(1).
            01 WS-ITEM.
-               05 WS-NAME              PIC A(50).
+               COPY ITEMREC.
+      * magicitems.txt ends with a trailer record (item code TRLR99)
+      * whose quantity field carries the expected row count.
+           01 WS-TRAILER-CODE          PIC X(6) VALUE 'TRLR99'.
+           01 WS-EXPECTED-ROW-CNT      PIC 9(5) VALUE 0.
+           01 WS-TRAILER-SEEN          PIC A(1) VALUE 'N'.
+      * Flags a row whose name is already in the table so it can be
+      * rejected instead of loaded as a second copy.
+           01 WS-DUP-FOUND             PIC A(1).
+           01 WS-DUP-CNT                PIC 9(5) VALUE 0.
+      * A source line longer than the 62-byte ITEMREC layout reads back
+      * split across records with a non-zero FILE STATUS instead of
+      * abending - count and report those instead of loading them.
+           01 WS-EXCEPTION-CNT         PIC 9(5) VALUE 0.
+      * An oversize source line comes back as more than one READ - the
+      * first chunk(s) carry FILE STATUS 06, but the final chunk lands
+      * back on FILE STATUS 00 as if it were a normal short record, so
+      * we have to remember we're still inside a split line.
+           01 WS-OVERSIZE-PENDING      PIC A(1) VALUE 'N'.
+      * A vendor feed has occasionally arrived with a gold-value field
+      * off by a decimal place or two (a unit-conversion error) - flag
+      * anything outside this sane range instead of loading it as real
+      * inventory value.
+           01 WS-MIN-SANE-VALUE        PIC 9(7)V99 VALUE 0.01.
+           01 WS-MAX-SANE-VALUE        PIC 9(7)V99 VALUE 50000.00.
+           01 WS-RANGE-FOUND           PIC A(1).
+           01 WS-RANGE-EXCEPTION-CNT   PIC 9(5) VALUE 0.
+           01 WS-ROWS-READ             PIC 9(8) VALUE 0.
+      * Checkpoint/restart working fields - WS-TOTAL-ROWS-SEEN counts
+      * every physical READ (trailer, duplicate and exception rows
+      * included) and is persisted every WS-CHECKPOINT-INTERVAL rows
+      * so an operator can tell how far a prior, interrupted run got.
+      * MY-TABLE lives only in memory for the life of one run, so a
+      * restart still has to re-read and re-add every row from the
+      * top of the file - WS-RESTART-ROW-CNT is a progress marker for
+      * the sign-on message below, not a row count to skip.
+           COPY CKPTNAME.
+           COPY CKPTSTAT.
+           01 WS-TOTAL-ROWS-SEEN       PIC 9(8) VALUE 0.
+           01 WS-RESTART-ROW-CNT       PIC 9(8) VALUE 0.
+           01 WS-CHECKPOINT-INTERVAL   PIC 9(8) VALUE 1000.
+           COPY CSVNAME.
+           COPY CSVSTAT.
+           COPY DATESTAMP.
+           COPY RPTCTL.
+      * Used by SEARCH-ITEM-TABLE to look an item up by code or name.
+           01 WS-SEARCH-TERM           PIC X(30).
+      * Working fields for the category control-break report below -
+      * SORT-TABLE-BY-CATEGORY orders the rows so CATEGORY-BREAK can
+      * spot where one category ends and the next begins.
+           01 WS-SORT-I                PIC 9(8).
+           01 WS-SORT-J                PIC 9(8).
+           01 WS-SWAP-ROW.
+               05 WS-SWAP-CODE            PIC X(6).
+               05 WS-SWAP-NAME            PIC X(30).
+               05 WS-SWAP-CATEGORY        PIC X(12).
+               05 WS-SWAP-GOLD-VALUE      PIC 9(7)V99.
+               05 WS-SWAP-QTY-ON-HAND     PIC 9(5).
+           01 WS-LAST-CATEGORY         PIC X(12).
+           01 WS-FIRST-ROW             PIC A(1).
+           01 WS-ROW-VALUE             PIC 9(12)V99.
+           01 WS-CAT-SUB-VALUE         PIC 9(9)V99.
+           01 WS-CAT-SUB-QTY           PIC 9(7).
+           01 WS-GRAND-VALUE           PIC 9(11)V99.
+           01 WS-GRAND-QTY             PIC 9(9).
+      * Numeric-edited fields for currency display - the working
+      * fields above are packed for arithmetic, not for printing.
+           01 WS-ITEM-VALUE-EDIT       PIC ZZZZZZ9.99.
+           01 WS-CAT-SUB-VALUE-EDIT    PIC ZZZZZZZZ9.99.
+           01 WS-GRAND-VALUE-EDIT      PIC ZZZZZZZZZZ9.99.
+           COPY BANNER.
 
            LINKAGE SECTION.
            01  MY-TABLE BASED.
                03  MY-ROW     OCCURS 0 TO UNBOUNDED TIMES
-                                 DEPENDING ON NUMBER-OF-ROWS.
-                   05                  PIC A(50).
+                                 DEPENDING ON NUMBER-OF-ROWS
+                                 INDEXED BY MY-ROW-IX.
+                   05 MY-ITEM-CODE            PIC X(6).
+                   05 MY-ITEM-NAME            PIC X(30).
+                   05 MY-ITEM-CATEGORY        PIC X(12).
+                   05 MY-ITEM-GOLD-VALUE      PIC 9(7)V99.
+                   05 MY-ITEM-QTY-ON-HAND     PIC 9(5).
            01  ALLOC-TABLE BASED.
                03  ALLOC-ROW     OCCURS 0 TO UNBOUNDED TIMES
                                  DEPENDING ON CURRENT-MAX.
-                   05                  PIC A(50).
+                   05 ALLOC-ITEM-CODE         PIC X(6).
+                   05 ALLOC-ITEM-NAME         PIC X(30).
+                   05 ALLOC-ITEM-CATEGORY     PIC X(12).
+                   05 ALLOC-ITEM-GOLD-VALUE   PIC 9(7)V99.
+                   05 ALLOC-ITEM-QTY-ON-HAND  PIC 9(5).
 
        PROCEDURE DIVISION.
            MAIN-PROGRAM.
+           MOVE 'TESTING-DYNAMIC-TABLES' TO WS-JOB-NAME.
+           PERFORM PRINT-SIGN-ON-BANNER.
            MOVE 1 TO CURRENT-MAX
            ALLOCATE FUNCTION LENGTH (ALLOC-TABLE) CHARACTERS
                RETURNING DATA-PTR
@@ -53,43 +156,351 @@
            SET ADDRESS OF MY-TABLE    TO DATA-PTR
            MOVE 0 TO NUMBER-OF-ROWS.
 
+           PERFORM RESOLVE-ITEM-FILENAME.
+           PERFORM RESOLVE-CHECKPOINT-FILENAME.
+           PERFORM RESOLVE-CSV-FILENAME.
+           PERFORM READ-CHECKPOINT.
            OPEN INPUT ITEM.
+           PERFORM CHECK-ITEM-FILE-STATUS.
+           IF WS-RESTART-ROW-CNT > 0
+               DISPLAY 'RESUMING LOAD AFTER CHECKPOINT - PRIOR RUN '
+                   'REACHED ROW ' WS-RESTART-ROW-CNT
+           END-IF.
       * Keeps reading until our boolean has been set
            PERFORM UNTIL WS-EOF='Y'
                READ ITEM INTO WS-ITEM
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-      * Add one to our record count and move value to table
-                       PERFORM ADD-SINGLE-ENTRY
+                       ADD 1 TO WS-TOTAL-ROWS-SEEN
+      * A restart re-adds every row from the top of the file rather
+      * than skipping the rows a prior run already saw - MY-TABLE is
+      * freshly ALLOCATEd on every run and the checkpoint only ever
+      * stores a row count, never row contents, so skipping the
+      * insert here would silently drop those rows from the table,
+      * the report, the CSV export and the search below.
+                       IF WS-ITEM-STATUS = '06'
+                           MOVE 'Y' TO WS-OVERSIZE-PENDING
+                       ELSE
+                           IF WS-OVERSIZE-PENDING = 'Y'
+                               PERFORM LOG-EXCEPTION-ROW
+                               MOVE 'N' TO WS-OVERSIZE-PENDING
+                           ELSE
+                               PERFORM ADD-SINGLE-ENTRY
+                           END-IF
+                       END-IF
+                       IF FUNCTION MOD (WS-TOTAL-ROWS-SEEN,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                    END-READ
                END-PERFORM.
            CLOSE ITEM.
+           IF WS-EXCEPTION-CNT > 0
+               DISPLAY 'EXCEPTION ROWS REJECTED: ' WS-EXCEPTION-CNT
+           END-IF.
+           IF WS-RANGE-EXCEPTION-CNT > 0
+               DISPLAY 'GOLD VALUE OUT OF RANGE REJECTED: '
+                   WS-RANGE-EXCEPTION-CNT
+           END-IF.
+           PERFORM RECONCILE-ROW-COUNT.
+      * Load ran to completion, so clear the checkpoint - a later
+      * restart of this same catalog should start from row one again.
+           MOVE 0 TO WS-TOTAL-ROWS-SEEN.
+           PERFORM WRITE-CHECKPOINT.
            PERFORM SHOW-TABLE-ENTRIES.
+           PERFORM SEARCH-ITEM-TABLE.
            STOP RUN.
 
-           PERFORM SHOW-TABLE-ENTRIES.
-           FREE ADDRESS OF ALLOC-TABLE
-           STOP RUN.
+           READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-RESTART-ROW-CNT
+                   NOT AT END
+                       MOVE CHECKPOINT-REC TO WS-RESTART-ROW-CNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-RESTART-ROW-CNT
+           END-IF.
+
+           WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+               DISPLAY 'CHECKPOINT FILE NOT OPENED - FILE STATUS '
+                   WS-CHECKPOINT-STATUS
+               STOP RUN RETURNING 16
+           END-IF.
+           MOVE WS-TOTAL-ROWS-SEEN TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
 
            ADD-SINGLE-ENTRY.
-           IF NUMBER-OF-ROWS = CURRENT-MAX
-              ADD 1 TO CURRENT-MAX
-              ALLOCATE FUNCTION LENGTH (ALLOC-TABLE) CHARACTERS
-                    RETURNING DATA-PTR
-              SET ADDRESS OF ALLOC-TABLE TO DATA-PTR
-              MOVE MY-TABLE TO ALLOC-TABLE
-              FREE ADDRESS OF MY-TABLE *> don't forget that ;-)
-              SET ADDRESS OF MY-TABLE    TO DATA-PTR
-           END-IF
-           ADD 1 TO NUMBER-OF-ROWS
-           MOVE WS-NAME to MY-ROW (NUMBER-OF-ROWS).
+      * The trailer record carries the expected row count rather than
+      * a real catalog item - pull it out and don't add it to the
+      * table.
+           IF ITEM-CODE OF WS-ITEM = WS-TRAILER-CODE
+               MOVE 'Y' TO WS-TRAILER-SEEN
+               MOVE ITEM-QTY-ON-HAND OF WS-ITEM TO WS-EXPECTED-ROW-CNT
+           ELSE
+               PERFORM CHECK-DUPLICATE-NAME
+               IF WS-DUP-FOUND = 'Y'
+                   ADD 1 TO WS-DUP-CNT
+                   DISPLAY 'DUPLICATE ITEM NAME REJECTED: '
+                       ITEM-CODE OF WS-ITEM ' ' ITEM-NAME OF WS-ITEM
+               ELSE
+                   PERFORM CHECK-VALUE-RANGE
+                   IF WS-RANGE-FOUND = 'Y'
+                       ADD 1 TO WS-RANGE-EXCEPTION-CNT
+                       DISPLAY 'GOLD VALUE OUT OF RANGE REJECTED: '
+                           ITEM-CODE OF WS-ITEM ' '
+                           ITEM-NAME OF WS-ITEM ' '
+                           ITEM-GOLD-VALUE OF WS-ITEM
+                   ELSE
+      * Double capacity when the table fills up instead of growing by
+      * one row at a time - a multi-thousand-row catalog used to mean
+      * a full ALLOCATE/COPY/FREE on every single row read.
+                       IF NUMBER-OF-ROWS = CURRENT-MAX
+                          COMPUTE CURRENT-MAX = CURRENT-MAX * 2
+                          ALLOCATE
+                              FUNCTION LENGTH (ALLOC-TABLE) CHARACTERS
+                              RETURNING DATA-PTR
+                          SET ADDRESS OF ALLOC-TABLE TO DATA-PTR
+                          MOVE MY-TABLE TO ALLOC-TABLE
+                          FREE ADDRESS OF MY-TABLE *> don't forget ;-)
+                          SET ADDRESS OF MY-TABLE    TO DATA-PTR
+                       END-IF
+                       ADD 1 TO NUMBER-OF-ROWS
+                       MOVE ITEM-CODE        OF WS-ITEM
+                           TO MY-ITEM-CODE (NUMBER-OF-ROWS)
+                       MOVE ITEM-NAME        OF WS-ITEM
+                           TO MY-ITEM-NAME (NUMBER-OF-ROWS)
+                       MOVE ITEM-CATEGORY    OF WS-ITEM
+                           TO MY-ITEM-CATEGORY (NUMBER-OF-ROWS)
+                       MOVE ITEM-GOLD-VALUE  OF WS-ITEM
+                           TO MY-ITEM-GOLD-VALUE (NUMBER-OF-ROWS)
+                       MOVE ITEM-QTY-ON-HAND OF WS-ITEM
+                           TO MY-ITEM-QTY-ON-HAND (NUMBER-OF-ROWS)
+                   END-IF
+               END-IF
+           END-IF.
+
+           CHECK-VALUE-RANGE.
+           MOVE 'N' TO WS-RANGE-FOUND.
+           IF ITEM-GOLD-VALUE OF WS-ITEM < WS-MIN-SANE-VALUE
+               OR ITEM-GOLD-VALUE OF WS-ITEM > WS-MAX-SANE-VALUE
+               MOVE 'Y' TO WS-RANGE-FOUND
+           END-IF.
+
+           LOG-EXCEPTION-ROW.
+           ADD 1 TO WS-EXCEPTION-CNT.
+           DISPLAY 'EXCEPTION ROW REJECTED - FILE STATUS '
+               WS-ITEM-STATUS ': ' ITEM-CODE OF WS-ITEM ' '
+               ITEM-NAME OF WS-ITEM.
+
+           CHECK-DUPLICATE-NAME.
+           MOVE 'N' TO WS-DUP-FOUND.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+           UNTIL WS-SORT-I > NUMBER-OF-ROWS
+               IF MY-ITEM-NAME (WS-SORT-I) = ITEM-NAME OF WS-ITEM
+                   MOVE 'Y' TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM.
+
+           RECONCILE-ROW-COUNT.
+           IF WS-DUP-CNT > 0
+               DISPLAY 'DUPLICATE ITEM NAMES REJECTED: ' WS-DUP-CNT
+           END-IF.
+           IF WS-TRAILER-SEEN NOT = 'Y'
+               DISPLAY 'WARNING: NO TRAILER RECORD - ROW COUNT '
+                   'NOT RECONCILED'
+           ELSE
+               COMPUTE WS-ROWS-READ =
+                   NUMBER-OF-ROWS + WS-DUP-CNT + WS-EXCEPTION-CNT
+                       + WS-RANGE-EXCEPTION-CNT
+               IF WS-EXPECTED-ROW-CNT NOT = WS-ROWS-READ
+                   DISPLAY 'CONTROL TOTAL MISMATCH - EXPECTED '
+                       WS-EXPECTED-ROW-CNT ' ROWS, LOADED '
+                       WS-ROWS-READ
+               ELSE
+                   DISPLAY 'CONTROL TOTAL OK - ' WS-ROWS-READ ' ROWS'
+               END-IF
+           END-IF.
 
            SHOW-TABLE-ENTRIES.
-      * Go through the array displaying the values
-           PERFORM WITH TEST AFTER VARYING WS-TABLE-INDEX FROM 1 BY 1
-           UNTIL WS-TABLE-INDEX = NUMBER-OF-ROWS
-               DISPLAY ALLOC-ROW of ALLOC-TABLE (WS-TABLE-INDEX)
+      * Print a real report - title, run date, column headers, page
+      * breaks and category subtotals - instead of a bare console
+      * dump.
+           PERFORM SORT-TABLE-BY-CATEGORY.
+           PERFORM BUILD-RUN-DATE-TIME.
+           MOVE 'MAGIC ITEM CATALOG LISTING' TO WS-REPORT-TITLE.
+           PERFORM PRINT-REPORT-HEADER.
+           IF WS-CSV-EXPORT = 'Y'
+               PERFORM OPEN-CSV-EXPORT
+           END-IF.
+           IF NUMBER-OF-ROWS = 0
+               DISPLAY 'NO ITEMS FOUND IN CATALOG'
+           ELSE
+               MOVE SPACES TO WS-LAST-CATEGORY
+               MOVE 'Y' TO WS-FIRST-ROW
+               MOVE 0 TO WS-CAT-SUB-VALUE WS-CAT-SUB-QTY
+                         WS-GRAND-VALUE WS-GRAND-QTY
+               PERFORM WITH TEST AFTER
+                   VARYING WS-TABLE-INDEX FROM 1 BY 1
+                   UNTIL WS-TABLE-INDEX = NUMBER-OF-ROWS
+                   IF WS-LINES-ON-PAGE = WS-MAX-LINES-PER-PAGE
+                       PERFORM PRINT-REPORT-HEADER
+                   END-IF
+                   IF WS-FIRST-ROW NOT = 'Y'
+                       AND MY-ITEM-CATEGORY (WS-TABLE-INDEX)
+                           NOT = WS-LAST-CATEGORY
+                       PERFORM PRINT-CATEGORY-SUBTOTAL
+                   END-IF
+                   MOVE 'N' TO WS-FIRST-ROW
+                   MOVE MY-ITEM-CATEGORY (WS-TABLE-INDEX)
+                       TO WS-LAST-CATEGORY
+                   MOVE ALLOC-ITEM-GOLD-VALUE
+                       OF ALLOC-TABLE (WS-TABLE-INDEX)
+                       TO WS-ITEM-VALUE-EDIT
+                   DISPLAY
+                       ALLOC-ITEM-CODE OF ALLOC-TABLE (WS-TABLE-INDEX)
+                       ' '
+                       ALLOC-ITEM-NAME OF ALLOC-TABLE (WS-TABLE-INDEX)
+                       ' '
+                       ALLOC-ITEM-CATEGORY
+                           OF ALLOC-TABLE (WS-TABLE-INDEX)
+                       ' '
+                       WS-ITEM-VALUE-EDIT
+                       ' '
+                       ALLOC-ITEM-QTY-ON-HAND
+                           OF ALLOC-TABLE (WS-TABLE-INDEX)
+                   IF WS-CSV-EXPORT = 'Y'
+                       PERFORM WRITE-CSV-ROW
+                   END-IF
+                   ADD 1 TO WS-LINES-ON-PAGE
+                   COMPUTE WS-ROW-VALUE =
+                       MY-ITEM-GOLD-VALUE (WS-TABLE-INDEX)
+                       * MY-ITEM-QTY-ON-HAND (WS-TABLE-INDEX)
+                   ADD WS-ROW-VALUE TO WS-CAT-SUB-VALUE WS-GRAND-VALUE
+                   ADD MY-ITEM-QTY-ON-HAND (WS-TABLE-INDEX)
+                       TO WS-CAT-SUB-QTY WS-GRAND-QTY
+               END-PERFORM
+               PERFORM PRINT-CATEGORY-SUBTOTAL
+           END-IF.
+           DISPLAY '------------------------------------------------'.
+           MOVE WS-GRAND-VALUE TO WS-GRAND-VALUE-EDIT.
+           DISPLAY 'GRAND TOTAL INVENTORY VALUE: ' WS-GRAND-VALUE-EDIT
+               '   QTY: ' WS-GRAND-QTY.
+           DISPLAY 'END OF REPORT, ' NUMBER-OF-ROWS ' ITEMS'.
+           IF WS-CSV-EXPORT = 'Y'
+               CLOSE CSV-FILE
+               DISPLAY 'CSV EXPORT WRITTEN TO ' WS-CSV-FILENAME
+           END-IF.
+
+           PRINT-CATEGORY-SUBTOTAL.
+           MOVE WS-CAT-SUB-VALUE TO WS-CAT-SUB-VALUE-EDIT.
+           DISPLAY '  SUBTOTAL ' WS-LAST-CATEGORY
+               ' VALUE: ' WS-CAT-SUB-VALUE-EDIT
+               '  QTY: ' WS-CAT-SUB-QTY.
+           MOVE 0 TO WS-CAT-SUB-VALUE WS-CAT-SUB-QTY.
+
+           OPEN-CSV-EXPORT.
+           OPEN OUTPUT CSV-FILE.
+           PERFORM CHECK-CSV-FILE-STATUS.
+           MOVE 'CODE,NAME,CATEGORY,VALUE,QTY' TO CSV-FILE-REC.
+           WRITE CSV-FILE-REC.
+
+           WRITE-CSV-ROW.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING
+               FUNCTION TRIM (MY-ITEM-CODE (WS-TABLE-INDEX)) ','
+               FUNCTION TRIM (MY-ITEM-NAME (WS-TABLE-INDEX)) ','
+               FUNCTION TRIM (MY-ITEM-CATEGORY (WS-TABLE-INDEX)) ','
+               FUNCTION TRIM (WS-ITEM-VALUE-EDIT) ','
+               MY-ITEM-QTY-ON-HAND (WS-TABLE-INDEX)
+               DELIMITED BY SIZE INTO WS-CSV-LINE
+           END-STRING.
+           MOVE WS-CSV-LINE TO CSV-FILE-REC.
+           WRITE CSV-FILE-REC.
+
+           SORT-TABLE-BY-CATEGORY.
+      * No SD/SORT file is worth the ceremony for an in-memory table -
+      * a plain bubble sort on category keeps the report's control
+      * breaks contiguous.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+           UNTIL WS-SORT-I >= NUMBER-OF-ROWS
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > NUMBER-OF-ROWS - WS-SORT-I
+                   IF MY-ITEM-CATEGORY (WS-SORT-J)
+                       > MY-ITEM-CATEGORY (WS-SORT-J + 1)
+                       MOVE MY-ITEM-CODE (WS-SORT-J) TO WS-SWAP-CODE
+                       MOVE MY-ITEM-NAME (WS-SORT-J) TO WS-SWAP-NAME
+                       MOVE MY-ITEM-CATEGORY (WS-SORT-J)
+                           TO WS-SWAP-CATEGORY
+                       MOVE MY-ITEM-GOLD-VALUE (WS-SORT-J)
+                           TO WS-SWAP-GOLD-VALUE
+                       MOVE MY-ITEM-QTY-ON-HAND (WS-SORT-J)
+                           TO WS-SWAP-QTY-ON-HAND
+                       MOVE MY-ITEM-CODE (WS-SORT-J + 1)
+                           TO MY-ITEM-CODE (WS-SORT-J)
+                       MOVE MY-ITEM-NAME (WS-SORT-J + 1)
+                           TO MY-ITEM-NAME (WS-SORT-J)
+                       MOVE MY-ITEM-CATEGORY (WS-SORT-J + 1)
+                           TO MY-ITEM-CATEGORY (WS-SORT-J)
+                       MOVE MY-ITEM-GOLD-VALUE (WS-SORT-J + 1)
+                           TO MY-ITEM-GOLD-VALUE (WS-SORT-J)
+                       MOVE MY-ITEM-QTY-ON-HAND (WS-SORT-J + 1)
+                           TO MY-ITEM-QTY-ON-HAND (WS-SORT-J)
+                       MOVE WS-SWAP-CODE
+                           TO MY-ITEM-CODE (WS-SORT-J + 1)
+                       MOVE WS-SWAP-NAME
+                           TO MY-ITEM-NAME (WS-SORT-J + 1)
+                       MOVE WS-SWAP-CATEGORY
+                           TO MY-ITEM-CATEGORY (WS-SORT-J + 1)
+                       MOVE WS-SWAP-GOLD-VALUE
+                           TO MY-ITEM-GOLD-VALUE (WS-SORT-J + 1)
+                       MOVE WS-SWAP-QTY-ON-HAND
+                           TO MY-ITEM-QTY-ON-HAND (WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
            END-PERFORM.
 
+           SEARCH-ITEM-TABLE.
+      * Let an operator ask "is item X in the catalog" without having
+      * to eyeball the full listing above.  An interactive ACCEPT here
+      * would misfire on every unattended batch run, so the search
+      * only runs when the operator opts in with SEARCHTERM - same
+      * convention as CSVFILE gating the CSV export, and the same
+      * fix already applied to the sibling search in
+      * ReadFileIntoTable.cbl.
+           ACCEPT WS-SEARCH-TERM FROM ENVIRONMENT 'SEARCHTERM'.
+           IF WS-SEARCH-TERM NOT = SPACES
+               SET MY-ROW-IX TO 1
+               SEARCH MY-ROW
+                   AT END
+                       DISPLAY 'NOT FOUND: ' WS-SEARCH-TERM
+                   WHEN MY-ITEM-CODE (MY-ROW-IX) = WS-SEARCH-TERM
+                       OR MY-ITEM-NAME (MY-ROW-IX) = WS-SEARCH-TERM
+                       MOVE MY-ITEM-GOLD-VALUE (MY-ROW-IX)
+                           TO WS-ITEM-VALUE-EDIT
+                       DISPLAY 'FOUND: '
+                           MY-ITEM-CODE (MY-ROW-IX) ' '
+                           MY-ITEM-NAME (MY-ROW-IX) ' '
+                           MY-ITEM-CATEGORY (MY-ROW-IX) ' '
+                           WS-ITEM-VALUE-EDIT ' '
+                           MY-ITEM-QTY-ON-HAND (MY-ROW-IX)
+               END-SEARCH
+           END-IF.
+
+           COPY DATEFMT.
+           COPY RPTHDR.
+           COPY FNRESLV.
+           COPY OPENCHK.
+           COPY SIGNON.
+           COPY CKPTRSLV.
+           COPY CSVRSLV.
+           COPY CSVOCHK.
+
        END PROGRAM TESTING-DYNAMIC-TABLES.
