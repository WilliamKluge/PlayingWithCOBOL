@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author: William Kluge
+      * Date: 2026-08-08
+      * Purpose: Convert magicitems.txt (line sequential) into an
+      *          indexed file keyed by item code, so a single-item
+      *          lookup doesn't require reading the whole catalog.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERT-CATALOG-TO-INDEXED.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      * The line-sequential catalog we are converting from - ITEMFILE
+      * env var, defaults to magicitems.txt, same as every other
+      * catalog program (see FNRESLV).
+           SELECT ITEM ASSIGN DYNAMIC WS-ITEM-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ITEM-STATUS.
+
+      * The indexed catalog we are converting to
+           SELECT ITEM-INDEXED ASSIGN TO 'magicitems.idx'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS IDX-ITEM-CODE
+           FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ITEM.
+           01 ITEM-FILE.
+               COPY ITEMREC.
+
+           FD ITEM-INDEXED.
+           01 IDX-ITEM-FILE.
+               COPY ITEMREC
+                   REPLACING ==ITEM-CODE==
+                          BY ==IDX-ITEM-CODE==
+                             ==ITEM-NAME==
+                          BY ==IDX-ITEM-NAME==
+                             ==ITEM-CATEGORY==
+                          BY ==IDX-ITEM-CATEGORY==
+                             ==ITEM-GOLD-VALUE==
+                          BY ==IDX-ITEM-GOLD-VALUE==
+                             ==ITEM-QTY-ON-HAND==
+                          BY ==IDX-ITEM-QTY-ON-HAND==.
+
+           WORKING-STORAGE SECTION.
+           01 WS-ITEM.
+               COPY ITEMREC.
+           COPY FILESTAT.
+           COPY FILENAME.
+           01 WS-IDX-STATUS            PIC X(2).
+           01 WS-EOF                   PIC A(1).
+           01 WS-ROWS-CONVERTED        PIC 9(4) VALUE 0.
+           COPY DATESTAMP.
+           COPY BANNER.
+
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+           MOVE 'CONVERT-CATALOG-TO-INDEXED' TO WS-JOB-NAME.
+           PERFORM PRINT-SIGN-ON-BANNER.
+           PERFORM RESOLVE-ITEM-FILENAME.
+           OPEN INPUT ITEM.
+           PERFORM CHECK-ITEM-FILE-STATUS.
+           OPEN OUTPUT ITEM-INDEXED.
+           IF WS-IDX-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO CREATE INDEXED CATALOG - STATUS '
+                   WS-IDX-STATUS
+               STOP RUN RETURNING 16
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ITEM INTO WS-ITEM
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM CONVERT-ONE-ROW
+               END-READ
+           END-PERFORM.
+
+           CLOSE ITEM.
+           CLOSE ITEM-INDEXED.
+           DISPLAY WS-ROWS-CONVERTED ' ROWS WRITTEN TO INDEXED CATALOG'.
+           STOP RUN.
+
+           CONVERT-ONE-ROW.
+      * The trailer record (see the batch reconciliation step) carries
+      * no real item and is never written to the indexed catalog.
+           IF ITEM-CODE OF WS-ITEM NOT = 'TRLR99'
+               MOVE ITEM-CODE        OF WS-ITEM TO IDX-ITEM-CODE
+               MOVE ITEM-NAME        OF WS-ITEM TO IDX-ITEM-NAME
+               MOVE ITEM-CATEGORY    OF WS-ITEM TO IDX-ITEM-CATEGORY
+               MOVE ITEM-GOLD-VALUE  OF WS-ITEM TO IDX-ITEM-GOLD-VALUE
+               MOVE ITEM-QTY-ON-HAND OF WS-ITEM TO IDX-ITEM-QTY-ON-HAND
+               WRITE IDX-ITEM-FILE
+                   INVALID KEY
+                       DISPLAY 'DUPLICATE ITEM CODE SKIPPED: '
+                           ITEM-CODE OF WS-ITEM
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ROWS-CONVERTED
+               END-WRITE
+           END-IF.
+
+           COPY OPENCHK.
+           COPY DATEFMT.
+           COPY SIGNON.
+           COPY FNRESLV.
+
+       END PROGRAM CONVERT-CATALOG-TO-INDEXED.
