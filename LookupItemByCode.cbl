@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author: William Kluge
+      * Date: 2026-08-08
+      * Purpose: Direct single-item lookup against the indexed catalog
+      *          (magicitems.idx) instead of loading the whole table
+      *          just to find one row.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOOKUP-ITEM-BY-CODE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT ITEM-INDEXED ASSIGN TO 'magicitems.idx'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS IDX-ITEM-CODE
+           FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ITEM-INDEXED.
+           01 IDX-ITEM-FILE.
+               COPY ITEMREC
+                   REPLACING ==ITEM-CODE==
+                          BY ==IDX-ITEM-CODE==
+                             ==ITEM-NAME==
+                          BY ==IDX-ITEM-NAME==
+                             ==ITEM-CATEGORY==
+                          BY ==IDX-ITEM-CATEGORY==
+                             ==ITEM-GOLD-VALUE==
+                          BY ==IDX-ITEM-GOLD-VALUE==
+                             ==ITEM-QTY-ON-HAND==
+                          BY ==IDX-ITEM-QTY-ON-HAND==.
+
+           WORKING-STORAGE SECTION.
+           01 WS-IDX-STATUS            PIC X(2).
+      * Numeric-edited field for currency display - IDX-ITEM-GOLD-
+      * VALUE above is packed for arithmetic, not for printing.
+           01 WS-ITEM-VALUE-EDIT       PIC ZZZZZZ9.99.
+           COPY DATESTAMP.
+           COPY BANNER.
+
+       PROCEDURE DIVISION.
+           MAIN-PROCEDURE.
+           MOVE 'LOOKUP-ITEM-BY-CODE' TO WS-JOB-NAME.
+           PERFORM PRINT-SIGN-ON-BANNER.
+           OPEN INPUT ITEM-INDEXED.
+           IF WS-IDX-STATUS NOT = '00'
+               DISPLAY 'INDEXED CATALOG NOT FOUND - STATUS '
+                   WS-IDX-STATUS
+               STOP RUN RETURNING 16
+           END-IF.
+
+           DISPLAY 'ENTER ITEM CODE TO LOOK UP: ' WITH NO ADVANCING.
+           ACCEPT IDX-ITEM-CODE.
+
+           READ ITEM-INDEXED
+               INVALID KEY
+                   DISPLAY 'NOT FOUND: ' IDX-ITEM-CODE
+               NOT INVALID KEY
+                   MOVE IDX-ITEM-GOLD-VALUE TO WS-ITEM-VALUE-EDIT
+                   DISPLAY 'FOUND: '
+                       IDX-ITEM-CODE ' '
+                       IDX-ITEM-NAME ' '
+                       IDX-ITEM-CATEGORY ' '
+                       WS-ITEM-VALUE-EDIT ' '
+                       IDX-ITEM-QTY-ON-HAND
+           END-READ.
+
+           CLOSE ITEM-INDEXED.
+           STOP RUN.
+
+           COPY DATEFMT.
+           COPY SIGNON.
+
+       END PROGRAM LOOKUP-ITEM-BY-CODE.
