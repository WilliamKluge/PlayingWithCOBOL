@@ -3,6 +3,8 @@
       * Date: 2019-01-24
       * Purpose: Playing with File IO in COBOL
       * Tectonics: cobc
+      * Modified: 2026-08-08 - catalog record now carries item code,
+      *           category, gold value and quantity, not just a name.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTING-IO.
@@ -11,24 +13,32 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
       * This is the file we are working with
-           SELECT ITEM ASSIGN TO 'magicitems.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ITEM ASSIGN DYNAMIC WS-ITEM-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ITEM-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD ITEM.
            01 ITEM-FILE.
-      * The 50 is based on the largest line in the file (I think 46)
-               05 NAME                 PIC A(50).
+               COPY ITEMREC.
 
            WORKING-STORAGE SECTION.
            01 WS-ITEM.
-               05 WS-NAME              PIC A(50).
+               COPY ITEMREC.
+           COPY FILESTAT.
+           COPY FILENAME.
       * "Boolean" for saying if we have reached the end of the file
            01 WS-EOF                   PIC A(1).
+           COPY DATESTAMP.
+           COPY BANNER.
 
        PROCEDURE DIVISION.
+           MOVE 'TESTING-IO' TO WS-JOB-NAME.
+           PERFORM PRINT-SIGN-ON-BANNER.
+           PERFORM RESOLVE-ITEM-FILENAME.
            OPEN INPUT ITEM.
+           PERFORM CHECK-ITEM-FILE-STATUS.
       * Keeps reading until our boolean has been set
                PERFORM UNTIL WS-EOF='Y'
       * Reads the line into the working storage
@@ -40,4 +50,9 @@
            CLOSE ITEM.
        STOP RUN.
 
+           COPY FNRESLV.
+           COPY OPENCHK.
+           COPY DATEFMT.
+           COPY SIGNON.
+
        END PROGRAM TESTING-IO.
