@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: ITEMREC
+      * Magic item catalog record layout, shared by every program that
+      * reads or writes magicitems.txt (or an indexed/dated copy of
+      * it).  Fixed-width positional fields, 62 bytes total.
+      *   ITEM-CODE          - short vendor item code, key field
+      *   ITEM-NAME          - item description
+      *   ITEM-CATEGORY      - category/rarity, e.g. WEAPON-RARE
+      *   ITEM-GOLD-VALUE    - unit value in gold pieces
+      *   ITEM-QTY-ON-HAND   - quantity on hand
+      ******************************************************************
+           05 ITEM-CODE               PIC X(6).
+           05 ITEM-NAME               PIC X(30).
+           05 ITEM-CATEGORY           PIC X(12).
+           05 ITEM-GOLD-VALUE         PIC 9(7)V99.
+           05 ITEM-QTY-ON-HAND        PIC 9(5).
