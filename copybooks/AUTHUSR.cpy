@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: AUTHUSR
+      * Approved user IDs allowed to run the catalog maintenance
+      * program.  Loaded as FILLER literals and overlaid with an
+      * OCCURS table, the usual way to pre-load a small fixed table
+      * without a VALUE on every element.
+      ******************************************************************
+           01 WS-AUTH-LIST-VALUES.
+               05 FILLER               PIC X(8) VALUE 'WKLUGE'.
+               05 FILLER               PIC X(8) VALUE 'ADMIN'.
+               05 FILLER               PIC X(8) VALUE 'OPERATOR'.
+           01 WS-AUTH-LIST REDEFINES WS-AUTH-LIST-VALUES.
+               05 WS-AUTH-USER-ID       PIC X(8) OCCURS 3 TIMES
+                                        INDEXED BY WS-AUTH-IX.
+           01 WS-USER-ID                PIC X(8).
+           01 WS-AUTHORIZED             PIC A(1).
