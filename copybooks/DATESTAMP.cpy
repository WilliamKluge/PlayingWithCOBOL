@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: DATESTAMP
+      * Run date/time working-storage, shared by the startup banner
+      * and report-header paragraphs.  Populate with BUILD-RUN-DATE
+      * (see DATEFMT) before printing either one.
+      ******************************************************************
+           01 WS-CURRENT-DATE-TIME     PIC X(21).
+           01 WS-CURR-DATE-TIME-R REDEFINES WS-CURRENT-DATE-TIME.
+               05 WS-CURR-YYYY         PIC 9(4).
+               05 WS-CURR-MM           PIC 9(2).
+               05 WS-CURR-DD           PIC 9(2).
+               05 WS-CURR-HH           PIC 9(2).
+               05 WS-CURR-MI           PIC 9(2).
+               05 WS-CURR-SS           PIC 9(2).
+               05 FILLER               PIC X(7).
+           01 WS-RUN-DATE-DISP         PIC X(10).
+           01 WS-RUN-TIME-DISP         PIC X(8).
