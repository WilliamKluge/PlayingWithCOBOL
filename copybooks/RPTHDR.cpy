@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: RPTHDR
+      * Shared paragraph - include in PROCEDURE DIVISION.  Prints the
+      * catalog listing's title/date/column-header block and resets
+      * the page's line count.  Caller PERFORMs this once up front and
+      * again whenever WS-LINES-ON-PAGE reaches WS-MAX-LINES-PER-PAGE.
+      ******************************************************************
+           PRINT-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE 0 TO WS-LINES-ON-PAGE.
+           DISPLAY ' '.
+           DISPLAY '================================================'.
+           DISPLAY WS-REPORT-TITLE.
+           DISPLAY 'RUN DATE: ' WS-RUN-DATE-DISP '   PAGE: ' WS-PAGE-NO.
+           DISPLAY '================================================'.
+           DISPLAY 'CODE   NAME                           CATEGORY    '
+               'VALUE        QTY'.
+           DISPLAY '------------------------------------------------'.
