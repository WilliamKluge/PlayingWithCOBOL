@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: CKPTNAME
+      * Runtime-supplied checkpoint file name for restartable batch
+      * loads, resolved the same way as the catalog/audit file names
+      * (see FILENAME / AUDNAME).
+      ******************************************************************
+           01 WS-CHECKPOINT-FILENAME   PIC X(100).
