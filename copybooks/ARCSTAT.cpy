@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: ARCSTAT
+      * FILE STATUS for the dated archive copy of the incoming
+      * catalog, written alongside the live ITEM file (see ARCBLD).
+      ******************************************************************
+           01 WS-ARCHIVE-STATUS        PIC X(2).
