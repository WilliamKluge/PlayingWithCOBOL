@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: PRVSTAT
+      * FILE STATUS for the prior-day catalog snapshot, checked by the
+      * PRVOPNCK paragraph after OPEN INPUT PREV-ITEM.
+      ******************************************************************
+           01 WS-PREV-ITEM-STATUS      PIC X(2).
