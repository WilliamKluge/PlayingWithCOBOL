@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * One line per accepted maintenance transaction - before and
+      * after images plus who/when/what kind of change.  COPY'd into
+      * both the FD and the WS record, same convention as ITEMREC.
+      ******************************************************************
+           05 AUDIT-RUN-DATE          PIC X(10).
+           05 AUDIT-RUN-TIME          PIC X(8).
+           05 AUDIT-USER-ID           PIC X(8).
+           05 AUDIT-TRANS-TYPE        PIC X(1).
+           05 AUDIT-ITEM-CODE         PIC X(6).
+           05 AUDIT-BEFORE-NAME       PIC X(30).
+           05 AUDIT-BEFORE-CATEGORY   PIC X(12).
+           05 AUDIT-BEFORE-GOLD-VALUE PIC 9(7)V99.
+           05 AUDIT-BEFORE-QTY        PIC 9(5).
+           05 AUDIT-AFTER-NAME        PIC X(30).
+           05 AUDIT-AFTER-CATEGORY    PIC X(12).
+           05 AUDIT-AFTER-GOLD-VALUE  PIC 9(7)V99.
+           05 AUDIT-AFTER-QTY         PIC 9(5).
