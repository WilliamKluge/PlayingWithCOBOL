@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: AUDRESLV
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * once after PRINT-SIGN-ON-BANNER (it leaves WS-CURR-YYYY/MM/DD
+      * populated via BUILD-RUN-DATE-TIME) and before OPEN-ing the
+      * audit trail.  Defaults to a dated catalogaudit.YYYYMMDD.log so
+      * each day's accepted transactions keep their own audit file
+      * instead of one log growing forever - same convention as
+      * ARCBLD's dated catalog generations.  AUDITFILE still overrides
+      * with an exact name when one is set.
+      ******************************************************************
+           RESOLVE-AUDIT-FILENAME.
+           ACCEPT WS-AUDIT-FILENAME FROM ENVIRONMENT 'AUDITFILE'.
+           IF WS-AUDIT-FILENAME = SPACES
+               STRING
+                   'catalogaudit.' WS-CURR-YYYY WS-CURR-MM WS-CURR-DD
+                   '.log'
+                   DELIMITED BY SIZE INTO WS-AUDIT-FILENAME
+           END-IF.
