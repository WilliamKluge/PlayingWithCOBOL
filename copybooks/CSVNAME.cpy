@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CSVNAME
+      * Optional CSV export file name and on/off flag for the catalog
+      * listing report.  Unlike ITEMFILE/AUDITFILE there is no default
+      * file name - CSV export only happens when CSVFILE is set.
+      ******************************************************************
+           01 WS-CSV-FILENAME          PIC X(100).
+           01 WS-CSV-EXPORT            PIC A(1) VALUE 'N'.
+           01 WS-CSV-LINE              PIC X(80).
