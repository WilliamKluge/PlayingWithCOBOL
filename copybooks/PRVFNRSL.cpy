@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: PRVFNRSL
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * before OPEN INPUT PREV-ITEM.  Lets the ITEMFILEPREV environment
+      * variable point the run at yesterday's snapshot, defaulting to
+      * magicitems.prev.txt.
+      ******************************************************************
+           RESOLVE-PREV-ITEM-FILENAME.
+           ACCEPT WS-PREV-ITEM-FILENAME FROM ENVIRONMENT 'ITEMFILEPREV'.
+           IF WS-PREV-ITEM-FILENAME = SPACES
+               MOVE 'magicitems.prev.txt' TO WS-PREV-ITEM-FILENAME
+           END-IF.
