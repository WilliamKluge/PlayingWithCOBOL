@@ -0,0 +1,5 @@
+      ******************************************************************
+      * Copybook: CSVSTAT
+      * FILE STATUS for the optional CSV export file.
+      ******************************************************************
+           01 WS-CSV-STATUS            PIC X(2).
