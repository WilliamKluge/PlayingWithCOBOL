@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: PRVOPNCK
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * right after OPEN INPUT PREV-ITEM.  Same convention as OPENCHK,
+      * just against the prior-day snapshot's own status field.
+      ******************************************************************
+           CHECK-PREV-ITEM-FILE-STATUS.
+           IF WS-PREV-ITEM-STATUS NOT = '00'
+               DISPLAY 'PREVIOUS SNAPSHOT NOT FOUND - FILE STATUS '
+                   WS-PREV-ITEM-STATUS
+               STOP RUN RETURNING 16
+           END-IF.
