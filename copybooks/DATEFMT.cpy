@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: DATEFMT
+      * Shared paragraph - include in PROCEDURE DIVISION.  Builds
+      * WS-RUN-DATE-DISP / WS-RUN-TIME-DISP (see DATESTAMP) from the
+      * current date/time for use on banners and report headers.
+      ******************************************************************
+           BUILD-RUN-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           STRING WS-CURR-MM '/' WS-CURR-DD '/' WS-CURR-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISP.
+           STRING WS-CURR-HH ':' WS-CURR-MI ':' WS-CURR-SS
+               DELIMITED BY SIZE INTO WS-RUN-TIME-DISP.
