@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: FNRESLV
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * before OPEN INPUT ITEM.  Lets the ITEMFILE environment
+      * variable point the run at a dated snapshot or a vendor resend
+      * without touching the source, defaulting to magicitems.txt.
+      ******************************************************************
+           RESOLVE-ITEM-FILENAME.
+           ACCEPT WS-ITEM-FILENAME FROM ENVIRONMENT 'ITEMFILE'.
+           IF WS-ITEM-FILENAME = SPACES
+               MOVE 'magicitems.txt' TO WS-ITEM-FILENAME
+           END-IF.
