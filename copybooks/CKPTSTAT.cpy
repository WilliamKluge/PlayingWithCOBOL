@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: CKPTSTAT
+      * FILE STATUS for the checkpoint file - status 35 on the restart
+      * read just means no checkpoint exists yet (a fresh run).
+      ******************************************************************
+           01 WS-CHECKPOINT-STATUS     PIC X(2).
