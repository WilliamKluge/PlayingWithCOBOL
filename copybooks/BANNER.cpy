@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: BANNER
+      * Working storage for the startup sign-on banner (see SIGNON).
+      * Caller sets WS-JOB-NAME before the first PERFORM of
+      * PRINT-SIGN-ON-BANNER.
+      ******************************************************************
+           01 WS-JOB-NAME               PIC X(40).
