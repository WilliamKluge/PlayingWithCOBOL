@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: FILESTAT
+      * File status field for the ITEM file, shared by every catalog
+      * program together with the OPENCHK status-check paragraph.
+      ******************************************************************
+           01 WS-ITEM-STATUS           PIC X(2).
