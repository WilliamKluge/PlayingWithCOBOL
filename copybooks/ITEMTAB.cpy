@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: ITEMTAB
+      * In-memory catalog table, shared by the fixed-table loaders
+      * (ReadFileIntoTable and the programs built on top of it).
+      * Caller must define WS-REC-CNT PIC 9(4) before this COPY.
+      ******************************************************************
+           01 WS-ITEM-TABLE OCCURS 0 TO 5000 TIMES
+           DEPENDING ON WS-REC-CNT
+           INDEXED BY WS-ITEM-IX.
+               05 WS-ITEM-CODE            PIC X(6).
+               05 WS-ITEM-NAME            PIC X(30).
+               05 WS-ITEM-CATEGORY        PIC X(12).
+               05 WS-ITEM-GOLD-VALUE      PIC 9(7)V99.
+               05 WS-ITEM-QTY-ON-HAND     PIC 9(5).
