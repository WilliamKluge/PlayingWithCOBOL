@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: PREVNAME
+      * Runtime-supplied file name for the prior-day catalog snapshot,
+      * used by the day-over-day compare program.  See PRVFNRSL for
+      * how it is filled in before OPEN.
+      ******************************************************************
+           01 WS-PREV-ITEM-FILENAME    PIC X(100).
