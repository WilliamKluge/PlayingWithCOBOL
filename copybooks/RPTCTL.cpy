@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: RPTCTL
+      * Report control fields shared by the catalog listing reports.
+      * Caller sets WS-REPORT-TITLE before the first PRINT-REPORT-
+      * HEADER (see RPTHDR).
+      ******************************************************************
+           01 WS-REPORT-TITLE          PIC X(40).
+           01 WS-PAGE-NO               PIC 9(3) VALUE 0.
+           01 WS-LINES-ON-PAGE         PIC 9(3) VALUE 0.
+           01 WS-MAX-LINES-PER-PAGE    PIC 9(3) VALUE 20.
