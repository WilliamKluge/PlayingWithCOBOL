@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Copybook: NAMEBLD
+      * Shared paragraphs for the pointer-based item-name index - see
+      * NAMENODE/NAMEIDX.  Include in PROCEDURE DIVISION.
+      *   BUILD-NAME-INDEX - PERFORM once the final in-memory table
+      *       layout is settled (after SORT-TABLE-BY-CATEGORY, since
+      *       that physically moves rows around - indexing any sooner
+      *       would leave the index pointing at stale positions) to
+      *       chain every row into the index in ascending name order.
+      *   SEARCH-NAME-INDEX - PERFORM from SEARCH-ITEM-TABLE ahead of
+      *       the linear SEARCH; a name lookup can stop as soon as it
+      *       passes where the name would sort instead of scanning
+      *       every row.
+      ******************************************************************
+           BUILD-NAME-INDEX.
+           SET WS-NAME-INDEX-HEAD TO NULL.
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+               UNTIL WS-TABLE-INDEX > WS-REC-CNT
+               MOVE WS-ITEM-NAME (WS-TABLE-INDEX) TO WS-NIX-INSERT-NAME
+               MOVE WS-TABLE-INDEX TO WS-NIX-INSERT-IDX
+               PERFORM BUILD-NAME-INDEX-ENTRY
+           END-PERFORM.
+
+           BUILD-NAME-INDEX-ENTRY.
+           ALLOCATE
+               FUNCTION LENGTH (IX-NODE) CHARACTERS
+               RETURNING WS-NIX-NEW-PTR.
+           SET ADDRESS OF IX-NODE TO WS-NIX-NEW-PTR.
+           MOVE WS-NIX-INSERT-NAME TO IX-NODE-NAME.
+           MOVE WS-NIX-INSERT-IDX TO IX-NODE-TABLE-IDX.
+           SET IX-NODE-NEXT TO NULL.
+           PERFORM FIND-NAME-INSERT-POINT.
+           SET ADDRESS OF IX-NODE TO WS-NIX-NEW-PTR.
+           SET IX-NODE-NEXT TO WS-NIX-CURR-PTR.
+           IF WS-NIX-PREV-PTR = NULL
+               SET WS-NAME-INDEX-HEAD TO WS-NIX-NEW-PTR
+           ELSE
+               SET ADDRESS OF IX-NODE TO WS-NIX-PREV-PTR
+               SET IX-NODE-NEXT TO WS-NIX-NEW-PTR
+           END-IF.
+
+           FIND-NAME-INSERT-POINT.
+           SET WS-NIX-PREV-PTR TO NULL.
+           SET WS-NIX-CURR-PTR TO WS-NAME-INDEX-HEAD.
+           MOVE 'N' TO WS-NIX-STOP.
+           PERFORM UNTIL WS-NIX-CURR-PTR = NULL
+               OR WS-NIX-STOP = 'Y'
+               SET ADDRESS OF IX-NODE TO WS-NIX-CURR-PTR
+               IF IX-NODE-NAME >= WS-NIX-INSERT-NAME
+                   MOVE 'Y' TO WS-NIX-STOP
+               ELSE
+                   SET WS-NIX-PREV-PTR TO WS-NIX-CURR-PTR
+                   SET WS-NIX-CURR-PTR TO IX-NODE-NEXT
+               END-IF
+           END-PERFORM.
+
+           SEARCH-NAME-INDEX.
+           SET WS-NIX-CURR-PTR TO WS-NAME-INDEX-HEAD.
+           MOVE 'N' TO WS-NAME-INDEX-FOUND.
+           MOVE 'N' TO WS-NIX-STOP.
+           PERFORM UNTIL WS-NIX-CURR-PTR = NULL
+               OR WS-NIX-STOP = 'Y'
+               SET ADDRESS OF IX-NODE TO WS-NIX-CURR-PTR
+               IF IX-NODE-NAME = WS-SEARCH-TERM
+                   MOVE 'Y' TO WS-NAME-INDEX-FOUND
+                   MOVE IX-NODE-TABLE-IDX TO WS-TABLE-INDEX
+                   MOVE 'Y' TO WS-NIX-STOP
+               ELSE
+                   IF IX-NODE-NAME > WS-SEARCH-TERM
+                       MOVE 'Y' TO WS-NIX-STOP
+                   ELSE
+                       SET WS-NIX-CURR-PTR TO IX-NODE-NEXT
+                   END-IF
+               END-IF
+           END-PERFORM.
