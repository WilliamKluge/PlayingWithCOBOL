@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: SIGNON
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * once as the first statement of MAIN-PROCEDURE, after moving
+      * the job's name into WS-JOB-NAME (see BANNER).  Gives every
+      * batch program in the catalog system the same sign-on line in
+      * the console log, so a run can be tied to a job name and a
+      * timestamp without grepping the source for what ran.
+      ******************************************************************
+           PRINT-SIGN-ON-BANNER.
+           PERFORM BUILD-RUN-DATE-TIME.
+           DISPLAY '=================================================='.
+           DISPLAY 'JOB: ' WS-JOB-NAME.
+           DISPLAY 'START: ' WS-RUN-DATE-DISP ' ' WS-RUN-TIME-DISP.
+           DISPLAY '=================================================='.
