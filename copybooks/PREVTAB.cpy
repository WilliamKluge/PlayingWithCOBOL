@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: PREVTAB
+      * In-memory table for the prior-day catalog snapshot, mirrors
+      * ITEMTAB so the compare program can hold both snapshots at once.
+      * Caller must define WS-PREV-REC-CNT PIC 9(4) before this COPY.
+      ******************************************************************
+           01 WS-PREV-ITEM-TABLE OCCURS 0 TO 5000 TIMES
+           DEPENDING ON WS-PREV-REC-CNT
+           INDEXED BY WS-PREV-ITEM-IX.
+               05 WS-PREV-ITEM-CODE       PIC X(6).
+               05 WS-PREV-ITEM-NAME       PIC X(30).
+               05 WS-PREV-ITEM-CATEGORY   PIC X(12).
+               05 WS-PREV-ITEM-GOLD-VALUE PIC 9(7)V99.
+               05 WS-PREV-ITEM-QTY-ON-HAND PIC 9(5).
