@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: CSVOCHK
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * right after OPEN OUTPUT CSV-FILE.  Same discipline as OPENCHK's
+      * CHECK-ITEM-FILE-STATUS, applied to the optional CSV export so a
+      * permission-denied or disk-full failure isn't silently tolerated
+      * while the program keeps WRITEing to a file that never opened.
+      ******************************************************************
+           CHECK-CSV-FILE-STATUS.
+           IF WS-CSV-STATUS NOT = '00'
+               DISPLAY 'CSV OUTPUT FILE NOT OPENED - FILE STATUS '
+                   WS-CSV-STATUS
+               STOP RUN RETURNING 16
+           END-IF.
