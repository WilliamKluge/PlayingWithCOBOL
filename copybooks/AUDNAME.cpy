@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: AUDNAME
+      * Runtime-supplied audit-trail file name, same ITEMFILE-style
+      * override via the AUDITFILE environment variable.  See
+      * AUDRESLV for how it is filled in before OPEN.
+      ******************************************************************
+           01 WS-AUDIT-FILENAME        PIC X(100).
