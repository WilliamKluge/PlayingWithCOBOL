@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: OPENCHK
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * right after OPEN INPUT ITEM.  Fails loudly with a distinct
+      * return code instead of letting a missing catalog abend with a
+      * runtime message nobody can action from the console log.
+      ******************************************************************
+           CHECK-ITEM-FILE-STATUS.
+           IF WS-ITEM-STATUS NOT = '00'
+               DISPLAY 'INPUT FILE NOT FOUND - FILE STATUS '
+                   WS-ITEM-STATUS
+               STOP RUN RETURNING 16
+           END-IF.
