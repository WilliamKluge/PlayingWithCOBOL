@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: AUTHCHK
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * before any write-back activity.  Refuses to let an operator
+      * past this point unless their ID is on the AUTHUSR list.
+      ******************************************************************
+           CHECK-AUTHORIZATION.
+           DISPLAY 'ENTER USER ID: ' WITH NO ADVANCING.
+           ACCEPT WS-USER-ID.
+           MOVE 'N' TO WS-AUTHORIZED.
+           SET WS-AUTH-IX TO 1.
+           SEARCH WS-AUTH-USER-ID
+               AT END
+                   DISPLAY 'NOT AUTHORIZED TO MAINTAIN CATALOG: '
+                       WS-USER-ID
+               WHEN WS-AUTH-USER-ID (WS-AUTH-IX) = WS-USER-ID
+                   MOVE 'Y' TO WS-AUTHORIZED
+           END-SEARCH.
+           IF WS-AUTHORIZED NOT = 'Y'
+               STOP RUN RETURNING 16
+           END-IF.
