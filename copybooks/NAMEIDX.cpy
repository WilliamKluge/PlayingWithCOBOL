@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: NAMEIDX
+      * Working storage for the pointer-based item-name index - see
+      * NAMENODE for the linked-list node layout and NAMEBLD for the
+      * paragraphs that build and search it.
+      ******************************************************************
+           01 WS-NAME-INDEX-HEAD      USAGE POINTER VALUE NULL.
+           01 WS-NIX-CURR-PTR         USAGE POINTER.
+           01 WS-NIX-PREV-PTR         USAGE POINTER.
+           01 WS-NIX-NEW-PTR          USAGE POINTER.
+           01 WS-NIX-STOP             PIC A(1).
+           01 WS-NAME-INDEX-FOUND     PIC A(1).
+           01 WS-NIX-INSERT-NAME      PIC X(30).
+           01 WS-NIX-INSERT-IDX       PIC 9(4).
