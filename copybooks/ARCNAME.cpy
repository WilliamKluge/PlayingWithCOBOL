@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: ARCNAME
+      * Working storage for archiving the incoming catalog feed under
+      * a dated generation name before it is loaded, so a bad feed can
+      * be reprocessed or compared against a prior day's copy.  See
+      * ARCBLD for how the dated name is built.
+      ******************************************************************
+           01 WS-ARCHIVE-FILENAME      PIC X(100).
+           01 WS-ARCHIVE-BASENAME      PIC X(90).
+           01 WS-ARCHIVE-EXTENSION     PIC X(10).
+      * Working fields for finding the rightmost '.' in WS-ITEM-
+      * FILENAME, so a name with more than one dot (a prior day's
+      * dated generation being reprocessed, e.g. magicitems.20260808.
+      * txt) splits on its real extension instead of its first dot.
+           01 WS-ARCHIVE-NAME-LEN      PIC 9(3).
+           01 WS-ARCHIVE-DOT-POS       PIC 9(3).
+           01 WS-ARCHIVE-SCAN-POS      PIC 9(3).
