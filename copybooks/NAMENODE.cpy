@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: NAMENODE
+      * Linked-list node for the pointer-based item-name index (see
+      * NAMEIDX/NAMEBLD) - one ALLOCATEd node per catalog row, chained
+      * in ascending name order so SEARCH-NAME-INDEX can stop as soon
+      * as it passes where the name would sort instead of scanning
+      * every row in the table.  Belongs in LINKAGE SECTION - the
+      * program addresses whichever node it is visiting by SETting
+      * ADDRESS OF IX-NODE to that node's pointer.
+      ******************************************************************
+           01 IX-NODE.
+               05 IX-NODE-NAME            PIC X(30).
+               05 IX-NODE-TABLE-IDX       PIC 9(4).
+               05 IX-NODE-NEXT            USAGE POINTER.
