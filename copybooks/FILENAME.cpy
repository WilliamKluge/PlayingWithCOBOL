@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: FILENAME
+      * Runtime-supplied catalog file name, shared by the programs
+      * that read magicitems.txt.  See FNRESLV for how it is filled
+      * in before OPEN.
+      ******************************************************************
+           01 WS-ITEM-FILENAME         PIC X(100).
