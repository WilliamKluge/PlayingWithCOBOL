@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: CSVRSLV
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * once before SHOW-TABLE-ENTRIES.  CSV export only runs when the
+      * operator points CSVFILE at an output path.
+      ******************************************************************
+           RESOLVE-CSV-FILENAME.
+           ACCEPT WS-CSV-FILENAME FROM ENVIRONMENT 'CSVFILE'.
+           IF WS-CSV-FILENAME NOT = SPACES
+               MOVE 'Y' TO WS-CSV-EXPORT
+           END-IF.
