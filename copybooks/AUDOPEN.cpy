@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: AUDOPEN
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * once before logging any transactions.  OPEN EXTEND fails with
+      * FILE STATUS 35 the first time a given audit file doesn't
+      * exist yet, so create it empty first, then reopen for append.
+      ******************************************************************
+           OPEN-AUDIT-TRAIL.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+           ELSE
+               CLOSE AUDIT-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
