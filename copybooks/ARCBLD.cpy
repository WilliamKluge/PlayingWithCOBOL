@@ -0,0 +1,45 @@
+      ******************************************************************
+      * Copybook: ARCBLD
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * once after RESOLVE-ITEM-FILENAME and PRINT-SIGN-ON-BANNER (the
+      * latter leaves WS-CURR-YYYY/MM/DD populated via BUILD-RUN-DATE-
+      * TIME).  Turns magicitems.txt into magicitems.20260809.txt so
+      * each day's vendor feed keeps its own dated generation on disk
+      * instead of being overwritten in place.
+      ******************************************************************
+           BUILD-ARCHIVE-FILENAME.
+           PERFORM FIND-ARCHIVE-EXTENSION-DOT.
+           IF WS-ARCHIVE-DOT-POS = 0
+               MOVE FUNCTION TRIM (WS-ITEM-FILENAME)
+                   TO WS-ARCHIVE-BASENAME
+               MOVE 'txt' TO WS-ARCHIVE-EXTENSION
+           ELSE
+               MOVE WS-ITEM-FILENAME (1:WS-ARCHIVE-DOT-POS - 1)
+                   TO WS-ARCHIVE-BASENAME
+               MOVE WS-ITEM-FILENAME (WS-ARCHIVE-DOT-POS + 1:
+                   WS-ARCHIVE-NAME-LEN - WS-ARCHIVE-DOT-POS)
+                   TO WS-ARCHIVE-EXTENSION
+           END-IF.
+           STRING
+               FUNCTION TRIM (WS-ARCHIVE-BASENAME) '.'
+               WS-CURR-YYYY WS-CURR-MM WS-CURR-DD '.'
+               FUNCTION TRIM (WS-ARCHIVE-EXTENSION)
+               DELIMITED BY SIZE INTO WS-ARCHIVE-FILENAME.
+
+      * A filename with more than one dot (magicitems.20260808.txt,
+      * exactly what a reprocessed prior-day generation looks like)
+      * has to split on its rightmost dot, not its first - scan back
+      * from the end of the trimmed name instead of UNSTRINGing
+      * DELIMITED BY '.', which stops at the first dot it finds.
+           FIND-ARCHIVE-EXTENSION-DOT.
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-ITEM-FILENAME))
+               TO WS-ARCHIVE-NAME-LEN.
+           MOVE 0 TO WS-ARCHIVE-DOT-POS.
+           PERFORM VARYING WS-ARCHIVE-SCAN-POS
+               FROM WS-ARCHIVE-NAME-LEN BY -1
+               UNTIL WS-ARCHIVE-SCAN-POS < 1
+                   OR WS-ARCHIVE-DOT-POS > 0
+               IF WS-ITEM-FILENAME (WS-ARCHIVE-SCAN-POS:1) = '.'
+                   MOVE WS-ARCHIVE-SCAN-POS TO WS-ARCHIVE-DOT-POS
+               END-IF
+           END-PERFORM.
