@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: AUDSTAT
+      * FILE STATUS for the audit trail, used by AUDOPEN to tell a
+      * first-ever run (file doesn't exist yet) from an append.
+      ******************************************************************
+           01 WS-AUDIT-STATUS          PIC X(2).
