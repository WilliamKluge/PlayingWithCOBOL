@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CKPTRSLV
+      * Shared paragraph - include in PROCEDURE DIVISION and PERFORM
+      * once before OPENing the checkpoint file.  CHECKPOINTFILE lets
+      * a job stream point a restart at a specific checkpoint without
+      * touching the source, defaulting to magicitems.ckpt.
+      ******************************************************************
+           RESOLVE-CHECKPOINT-FILENAME.
+           ACCEPT WS-CHECKPOINT-FILENAME
+               FROM ENVIRONMENT 'CHECKPOINTFILE'.
+           IF WS-CHECKPOINT-FILENAME = SPACES
+               MOVE 'magicitems.ckpt' TO WS-CHECKPOINT-FILENAME
+           END-IF.
